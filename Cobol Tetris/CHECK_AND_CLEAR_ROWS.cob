@@ -1,13 +1,23 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CHECK_AND_CLEAR_ROWS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLEARLOG-FILE ASSIGN TO "CLEARLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LO-CLEARLOG-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CLEARLOG-FILE.
+       01  CLEARLOG-RECORD.
+           05  CL-CHECKED-ROW    PIC 9(2).
+           05  CL-CLEARED-ROWS   PIC 9(1).
+           05  CL-TIMESTAMP      PIC 9(13).
+
        LOCAL-STORAGE SECTION.
-       
-       01  LO-BOARD.
-           05  LO-BOARD-ROW OCCURS 20 TIMES.
-               06  LO-BOARD-COLS OCCURS 10 TIMES.
-                   07  LO-BOARD-VAL    PIC X(1).
+       01  LO-CLEARLOG-FILE-STATUS  PIC X(2).
 
        01  LO-COL-INDEX          PIC 9(2).
 
@@ -36,13 +46,18 @@
        01  LI-CHECKED-ROW    PIC 9(2).
 
        01  LI-CLEARED-ROWS   PIC 9(1).
-       
+
+       01  LI-TIMESTAMP      PIC 9(13).
+
+       01  LI-BOARD-WIDTH    PIC 9(2).
+
        PROCEDURE DIVISION USING LI-BOARD LI-EMPTY-SPACE LI-CHECKED-ROW
-       LI-CLEARED-ROWS.
+       LI-CLEARED-ROWS LI-TIMESTAMP LI-BOARD-WIDTH.
       *=================================================================
       *    Check rows before clearing by looping through cols
       *=================================================================
        CHECK-PARA.
+       COMPUTE LO-COL-MAX = LI-BOARD-WIDTH + 1.
        PERFORM VARYING LO-COL-INDEX FROM 1 BY 1 
        UNTIL LO-COL-INDEX = LO-COL-MAX
        MOVE LI-BOARD-COLS(LI-CHECKED-ROW,LO-COL-INDEX) TO LO-CUR-CHAR
@@ -64,7 +79,7 @@
       *=================================================================
       *    Clear rows that are full
       *=================================================================
-       CLEAR-PARA.  
+       CLEAR-PARA.
        COMPUTE LI-CLEARED-ROWS = LI-CLEARED-ROWS + 1. *> iterate cleared rows
        *> for keeping score
       * DISPLAY LI-CLEARED-ROWS AT 3030.
@@ -72,8 +87,25 @@
        UNTIL LO-COL-INDEX = LO-COL-MAX
        MOVE LI-EMPTY-SPACE TO LI-BOARD-COLS(LI-CHECKED-ROW,LO-COL-INDEX)
        END-PERFORM.
+       PERFORM LOG-CLEAR-PARA. *>leave a record of when this clear happened
        PERFORM DROP-ROWS-PARA. *>drop all rows above the cleared one
 
+      *=================================================================
+      *    Append this clear event to the audit log
+      *=================================================================
+       LOG-CLEAR-PARA.
+       MOVE LI-CHECKED-ROW TO CL-CHECKED-ROW.
+       MOVE LI-CLEARED-ROWS TO CL-CLEARED-ROWS.
+       MOVE LI-TIMESTAMP TO CL-TIMESTAMP.
+       OPEN EXTEND CLEARLOG-FILE.
+       IF LO-CLEARLOG-FILE-STATUS = "35" OR
+       LO-CLEARLOG-FILE-STATUS = "05" THEN
+       CLOSE CLEARLOG-FILE
+       OPEN OUTPUT CLEARLOG-FILE
+       END-IF.
+       WRITE CLEARLOG-RECORD.
+       CLOSE CLEARLOG-FILE.
+
       *=================================================================
       *    Finish Clear Rows
       *=================================================================
@@ -82,21 +114,23 @@
       *    Drop rows above cleared row
       *=================================================================
        DROP-ROWS-PARA.
-       MOVE LI-BOARD TO LO-BOARD. *>copy board into local storage
-       
+      *>working bottom-up, each row is read and written down into the
+      *>row below it before its own turn to be read comes up, so this
+      *>can shift rows straight within LI-BOARD itself - no need to
+      *>snapshot the whole board into LO-BOARD first just to shift it
        COMPUTE LO-TEMP2 = LI-CHECKED-ROW - 1.
-       PERFORM VARYING LO-ROW-INDEX FROM LO-TEMP2 BY -1 
+       PERFORM VARYING LO-ROW-INDEX FROM LO-TEMP2 BY -1
        UNTIL LO-ROW-INDEX = 0 *>loop rows till you reach the top
 
-       PERFORM VARYING LO-COL-INDEX FROM 1 BY 1 
+       PERFORM VARYING LO-COL-INDEX FROM 1 BY 1
        UNTIL LO-COL-INDEX = LO-COL-MAX *>loop each column
-       
-       COMPUTE LO-TEMP = LO-ROW-INDEX + 1 
-       MOVE LO-BOARD-COLS(LO-ROW-INDEX,LO-COL-INDEX) TO
+
+       COMPUTE LO-TEMP = LO-ROW-INDEX + 1
+       MOVE LI-BOARD-COLS(LO-ROW-INDEX,LO-COL-INDEX) TO
        LI-BOARD-COLS(LO-TEMP,LO-COL-INDEX) *> copy everything one row down
-       
+
        END-PERFORM
-       
+
        END-PERFORM.
        
        
