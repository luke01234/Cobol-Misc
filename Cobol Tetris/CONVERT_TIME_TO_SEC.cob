@@ -5,6 +5,23 @@
        LOCAL-STORAGE SECTION.
        01  LO-TIME-IN-MILI-SEC      PIC 9(13).
 
+       01  LO-DAYS-SINCE-EPOCH      PIC 9(9).
+       01  LO-YEAR-INDEX            PIC 9(4).
+       01  LO-DAYS-IN-YEAR          PIC 9(3).
+       01  LO-MONTH-INDEX           PIC 9(2).
+       01  LO-DAYS-IN-MONTH         PIC 9(2).
+       01  LO-IS-LEAP               PIC 9(1).
+
+       01  LO-HH                    PIC 9(2).
+       01  LO-MM                    PIC 9(2).
+       01  LO-SS                    PIC 9(2).
+
+      *days-in-month for a non-leap year - February is bumped to 29
+      *in LO-DAYS-IN-MONTH below whenever LO-IS-LEAP = 1
+       01  LO-MONTH-LENGTHS.
+           05  LO-MONTH-LEN PIC 9(2) OCCURS 12 TIMES VALUES
+               31 28 31 30 31 30 31 31 30 31 30 31.
+
        LINKAGE SECTION.
        01  LS-DATE-DATA.
            05 LS-YEAR      PIC 9(4).
@@ -14,24 +31,82 @@
            05 LS-MIN       PIC 9(2).
            05 LS-SEC       PIC 9(2).
            05 LS-MILISEC   PIC 9(2).
-       
-       PROCEDURE DIVISION USING LS-DATE-DATA.
-       COMPUTE LO-TIME-IN-MILI-SEC = LS-YEAR * 31536000.
-       COMPUTE LO-TIME-IN-MILI-SEC = 
-       LO-TIME-IN-MILI-SEC + LS-MONTH * 2629743.
-       COMPUTE LO-TIME-IN-MILI-SEC = 
-       LO-TIME-IN-MILI-SEC + LS-DAY * 86400.
-       COMPUTE LO-TIME-IN-MILI-SEC = 
-       LO-TIME-IN-MILI-SEC + LS-HOUR * 3600.
-       COMPUTE LO-TIME-IN-MILI-SEC = 
-       LO-TIME-IN-MILI-SEC + LS-MIN * 60.
-       COMPUTE LO-TIME-IN-MILI-SEC = 
-       LO-TIME-IN-MILI-SEC + LS-SEC.
-       COMPUTE LO-TIME-IN-MILI-SEC = 
-       LO-TIME-IN-MILI-SEC * 100 + LS-MILISEC.
-       MOVE LO-TIME-IN-MILI-SEC TO LS-DATE-DATA.
-
-      * DISPLAY LO-TIME-IN-MILI-SEC AT 001001.
+
+      *a session stopwatch, not an absolute timestamp - the caller
+      *passes elapsed seconds (e.g. WS-TIME-SINCE-START) in and gets
+      *a readable HH:MM:SS back, independent of the LS-DATE-DATA
+      *conversion above
+       01  LS-ELAPSED-SEC  PIC 9(13).
+       01  LS-HHMMSS       PIC 9(6).
+
+       PROCEDURE DIVISION USING LS-DATE-DATA LS-ELAPSED-SEC LS-HHMMSS.
+      *=================================================================
+      *   CALENDAR-AWARE DAY COUNT SINCE A FIXED EPOCH (YEAR 1)
+      *=================================================================
+      *   a leap-year-safe day count, built from the actual number of
+      *   days in every year and month between the epoch and LS-DATE,
+      *   instead of a flat 365-day-per-year assumption that drifts
+      *   across any leap year a game session or saved timestamp spans
+      *
+      *   LS-YEAR = 0 means the caller only wants the HH:MM:SS
+      *   stopwatch below and passed an all-zero LS-DATE-DATA just to
+      *   fill this group's USING slot - skip the day-count work
+      *   entirely, since LO-YEAR-INDEX/LO-MONTH-INDEX would otherwise
+      *   never hit their UNTIL test and run until they wrap
+       IF LS-YEAR NOT = 0 THEN
+       MOVE 0 TO LO-DAYS-SINCE-EPOCH
+       PERFORM VARYING LO-YEAR-INDEX FROM 1 BY 1
+       UNTIL LO-YEAR-INDEX = LS-YEAR
+       MOVE 365 TO LO-DAYS-IN-YEAR
+       IF FUNCTION MOD(LO-YEAR-INDEX, 4) = 0 AND
+       (FUNCTION MOD(LO-YEAR-INDEX, 100) NOT = 0 OR
+       FUNCTION MOD(LO-YEAR-INDEX, 400) = 0) THEN
+       MOVE 366 TO LO-DAYS-IN-YEAR
+       END-IF
+       COMPUTE LO-DAYS-SINCE-EPOCH =
+       LO-DAYS-SINCE-EPOCH + LO-DAYS-IN-YEAR
+       END-PERFORM
+
+       MOVE 0 TO LO-IS-LEAP
+       IF FUNCTION MOD(LS-YEAR, 4) = 0 AND
+       (FUNCTION MOD(LS-YEAR, 100) NOT = 0 OR
+       FUNCTION MOD(LS-YEAR, 400) = 0) THEN
+       MOVE 1 TO LO-IS-LEAP
+       END-IF
+
+       PERFORM VARYING LO-MONTH-INDEX FROM 1 BY 1
+       UNTIL LO-MONTH-INDEX = LS-MONTH
+       MOVE LO-MONTH-LEN(LO-MONTH-INDEX) TO LO-DAYS-IN-MONTH
+       IF LO-MONTH-INDEX = 2 AND LO-IS-LEAP = 1 THEN
+       MOVE 29 TO LO-DAYS-IN-MONTH
+       END-IF
+       COMPUTE LO-DAYS-SINCE-EPOCH =
+       LO-DAYS-SINCE-EPOCH + LO-DAYS-IN-MONTH
+       END-PERFORM
+
+       COMPUTE LO-DAYS-SINCE-EPOCH = LO-DAYS-SINCE-EPOCH + LS-DAY - 1
+
+       COMPUTE LO-TIME-IN-MILI-SEC =
+       LO-DAYS-SINCE-EPOCH * 86400
+       COMPUTE LO-TIME-IN-MILI-SEC =
+       LO-TIME-IN-MILI-SEC + LS-HOUR * 3600
+       COMPUTE LO-TIME-IN-MILI-SEC =
+       LO-TIME-IN-MILI-SEC + LS-MIN * 60
+       COMPUTE LO-TIME-IN-MILI-SEC =
+       LO-TIME-IN-MILI-SEC + LS-SEC
+       COMPUTE LO-TIME-IN-MILI-SEC =
+       LO-TIME-IN-MILI-SEC * 100 + LS-MILISEC
+
+       MOVE LO-TIME-IN-MILI-SEC TO LS-DATE-DATA
+       END-IF.
+
+      *=================================================================
+      *   READABLE HH:MM:SS STOPWATCH
+      *=================================================================
+       COMPUTE LO-HH = LS-ELAPSED-SEC / 3600.
+       COMPUTE LO-MM = FUNCTION MOD(LS-ELAPSED-SEC, 3600) / 60.
+       COMPUTE LO-SS = FUNCTION MOD(LS-ELAPSED-SEC, 60).
+       COMPUTE LS-HHMMSS = LO-HH * 10000 + LO-MM * 100 + LO-SS.
 
        END PROGRAM CONVERT_TIME_TO_SEC.
 
