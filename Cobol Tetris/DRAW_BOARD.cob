@@ -15,9 +15,29 @@
        01  LO-INDEX-ROW      PIC 9(2).
        01  LO-INDEX-COL      PIC 9(2).
        01  LO-PRINT-AT       PIC 9(4).
+       01  LO-SCORE-COL      PIC 9(2).
+       01  LO-SCORE-AT       PIC 9(4).
+       01  LO-LEVEL-LBL-AT   PIC 9(4).
+       01  LO-LEVEL-AT       PIC 9(4).
+       01  LO-LINES-LBL-AT   PIC 9(4).
+       01  LO-LINES-AT       PIC 9(4).
+       01  LO-ROW-LIMIT      PIC 9(2).
+       01  LO-COL-LIMIT      PIC 9(2).
 
+       01  LO-BLUE           PIC 9(1) VALUE 1.
+       01  LO-GREEN          PIC 9(1) VALUE 2.
+       01  LO-CYAN           PIC 9(1) VALUE 3.
+       01  LO-RED            PIC 9(1) VALUE 4.
+       01  LO-PURPLE         PIC 9(1) VALUE 5.
+       01  LO-GOLD           PIC 9(1) VALUE 6.
+       01  LO-WHITE          PIC 9(1) VALUE 7.
+       01  LO-BLACK          PIC 9(1) VALUE 8.
 
-       LINKAGE SECTION. 
+       01  LO-FORE-COLOR     PIC 9(1) VALUE 7.
+       01  LO-BACK-COLOR     PIC 9(1) VALUE 8.
+
+
+       LINKAGE SECTION.
        01  LI-BOARD.
            05  LI-BOARD-ROW OCCURS 20 TIMES.
                06  LI-BOARD-COLS OCCURS 10 TIMES.
@@ -26,40 +46,93 @@
        01  LI-HEIGHT         PIC 9(2).
        01  LS-WIDTH          PIC 9(2).
        01  LI-SCORE          PIC 9(10).
+       01  LI-LEVEL          PIC 9(3).
+       01  LI-LINES          PIC 9(6).
 
-       PROCEDURE DIVISION USING BY REFERENCE 
-       LI-BOARD LI-STARTING-POS LI-HEIGHT LS-WIDTH LI-SCORE.
-       DISPLAY LI-SCORE AT 0101.
-       
+       PROCEDURE DIVISION USING BY REFERENCE
+       LI-BOARD LI-STARTING-POS LI-HEIGHT LS-WIDTH LI-SCORE LI-LEVEL
+       LI-LINES.
+      *the score/level/lines panel is shown above whichever column
+      *this board starts in, so a second board drawn side by side
+      *gets its own panel instead of overwriting board 1's
+       COMPUTE LO-SCORE-COL = FUNCTION MOD(LI-STARTING-POS, 100).
+       COMPUTE LO-SCORE-AT = 100 + LO-SCORE-COL.
+       DISPLAY LI-SCORE AT LO-SCORE-AT.
+       COMPUTE LO-LEVEL-LBL-AT = 200 + LO-SCORE-COL.
+       COMPUTE LO-LEVEL-AT = LO-LEVEL-LBL-AT + 7.
+       DISPLAY "LEVEL:" AT LO-LEVEL-LBL-AT.
+       DISPLAY LI-LEVEL AT LO-LEVEL-AT.
+       COMPUTE LO-LINES-LBL-AT = 300 + LO-SCORE-COL.
+       COMPUTE LO-LINES-AT = LO-LINES-LBL-AT + 7.
+       DISPLAY "LINES:" AT LO-LINES-LBL-AT.
+       DISPLAY LI-LINES AT LO-LINES-AT.
+
+       COMPUTE LO-ROW-LIMIT = LI-HEIGHT + 1.
+       COMPUTE LO-COL-LIMIT = LS-WIDTH + 1.
        PERFORM VARYING LO-INDEX-ROW FROM 1 BY 1 UNTIL
-       LO-INDEX-ROW = 21
+       LO-INDEX-ROW = LO-ROW-LIMIT
        PERFORM VARYING LO-INDEX-COL FROM 1 BY 1 UNTIL
-       LO-INDEX-COL = 11
+       LO-INDEX-COL = LO-COL-LIMIT
        MOVE LI-BOARD-COLS(LO-INDEX-ROW,LO-INDEX-COL) TO LO-CHAR
        COMPUTE LO-PRINT-AT = LO-INDEX-ROW * 200 + LO-INDEX-COL * 2 + 
        LI-STARTING-POS - 100
       * COMPUTE LO-PRINT-AT = (LO-PRINT-AT - 1) * 2 
-       IF LO-CHAR = "A" THEN 
-       DISPLAY LO-CHAR AT LO-PRINT-AT WITH BACKGROUND-COLOR 7 
-       FOREGROUND-COLOR 1 END-DISPLAY
-       COMPUTE LO-PRINT-AT = LO-PRINT-AT - 1
-       DISPLAY LO-CHAR AT LO-PRINT-AT WITH BACKGROUND-COLOR 7 
-       FOREGROUND-COLOR 1 END-DISPLAY
-       COMPUTE LO-PRINT-AT = LO-PRINT-AT - 100
-       DISPLAY LO-CHAR AT LO-PRINT-AT WITH BACKGROUND-COLOR 7 
-       FOREGROUND-COLOR 1 END-DISPLAY
-       COMPUTE LO-PRINT-AT = LO-PRINT-AT + 1
-       DISPLAY LO-CHAR AT LO-PRINT-AT WITH BACKGROUND-COLOR 7 
-       FOREGROUND-COLOR 1 END-DISPLAY
-       ELSE
-       DISPLAY LO-CHAR AT LO-PRINT-AT 
+      *> 1=gold 2=red 3=green 4=blue 5=white 6=purple 7=cyan
+       EVALUATE LO-CHAR
+       WHEN "1"
+       MOVE LO-GOLD TO LO-BACK-COLOR
+       MOVE LO-GOLD TO LO-FORE-COLOR
+       WHEN "2"
+       MOVE LO-RED TO LO-BACK-COLOR
+       MOVE LO-RED TO LO-FORE-COLOR
+       WHEN "3"
+       MOVE LO-GREEN TO LO-BACK-COLOR
+       MOVE LO-GREEN TO LO-FORE-COLOR
+       WHEN "4"
+       MOVE LO-BLUE TO LO-BACK-COLOR
+       MOVE LO-BLUE TO LO-FORE-COLOR
+       WHEN "5"
+       MOVE LO-WHITE TO LO-BACK-COLOR
+       MOVE LO-WHITE TO LO-FORE-COLOR
+       WHEN "6"
+       MOVE LO-PURPLE TO LO-BACK-COLOR
+       MOVE LO-PURPLE TO LO-FORE-COLOR
+       WHEN "7"
+       MOVE LO-CYAN TO LO-BACK-COLOR
+       MOVE LO-CYAN TO LO-FORE-COLOR
+       WHEN "/"
+       MOVE LO-BLACK TO LO-BACK-COLOR
+       MOVE LO-BLUE TO LO-FORE-COLOR
+       WHEN "8"
+       MOVE LO-BLACK TO LO-BACK-COLOR
+       MOVE LO-WHITE TO LO-FORE-COLOR
+       WHEN "A"
+       MOVE LO-WHITE TO LO-BACK-COLOR
+       MOVE LO-BLUE TO LO-FORE-COLOR
+       WHEN OTHER
+       MOVE LO-BLACK TO LO-BACK-COLOR
+       MOVE LO-WHITE TO LO-FORE-COLOR
+       END-EVALUATE
+      *warn the player once the stack has grown into the top of the
+      *board by painting occupied cells red in the top 5 rows instead
+      *of their normal piece color - the falling/shadow piece passing
+      *through doesn't count as "stacked", so only a locked block or
+      *versus-mode garbage row ("8") trips it
+       IF LO-INDEX-ROW <= 5 AND LO-CHAR NOT = "." AND LO-CHAR NOT = "/"
+       THEN
+       MOVE LO-RED TO LO-BACK-COLOR
+       END-IF
+       DISPLAY LO-CHAR AT LO-PRINT-AT WITH BACKGROUND-COLOR
+       LO-BACK-COLOR FOREGROUND-COLOR LO-FORE-COLOR
        COMPUTE LO-PRINT-AT = LO-PRINT-AT - 1
-       DISPLAY LO-CHAR AT LO-PRINT-AT
+       DISPLAY LO-CHAR AT LO-PRINT-AT WITH BACKGROUND-COLOR
+       LO-BACK-COLOR FOREGROUND-COLOR LO-FORE-COLOR
        COMPUTE LO-PRINT-AT = LO-PRINT-AT - 100
-       DISPLAY LO-CHAR AT LO-PRINT-AT
+       DISPLAY LO-CHAR AT LO-PRINT-AT WITH BACKGROUND-COLOR
+       LO-BACK-COLOR FOREGROUND-COLOR LO-FORE-COLOR
        COMPUTE LO-PRINT-AT = LO-PRINT-AT + 1
-       DISPLAY LO-CHAR AT LO-PRINT-AT
-       END-IF
+       DISPLAY LO-CHAR AT LO-PRINT-AT WITH BACKGROUND-COLOR
+       LO-BACK-COLOR FOREGROUND-COLOR LO-FORE-COLOR
        END-PERFORM
        END-PERFORM. 
 
