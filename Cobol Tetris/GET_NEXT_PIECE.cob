@@ -0,0 +1,83 @@
+      *=================================================================
+      *    GET NEXT PIECE
+      *=================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GET_NEXT_PIECE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *the bag survives between calls (WORKING-STORAGE, not
+      *LOCAL-STORAGE) so pieces are only handed out one bag at a
+      *time - one of each of the 7 WS-PIECES, shuffled, before the
+      *next bag is filled and shuffled the same way
+      *
+      *two independent bags, one per board - versus mode (req 009)
+      *calls this subprogram for both boards, and without a bag per
+      *board whichever board calls in first steals the other's next
+      *slot out of a single shared, interleaved pointer
+       01  WS-BAGS.
+           05  WS-BAG-STATE OCCURS 2 TIMES.
+               10  WS-BAG-PIECE     PIC 9(1) OCCURS 7 TIMES.
+               10  WS-BAG-INDEX     PIC 9(1) VALUE 8.
+
+       01  WS-SWAP-INDEX        PIC 9(1).
+       01  WS-PICK-INDEX        PIC 9(1).
+       01  WS-SWAP-TEMP         PIC 9(1).
+       01  WS-RANDOM-VALUE      PIC 9(1)V9(9).
+
+       LINKAGE SECTION.
+       01  LI-NEXT-PIECE        PIC 9(1).
+      *which board's bag to draw from - 1 or 2, defaults to board 1
+      *for every pre-existing call site that does not pass it
+       01  LI-BAG-NUMBER        PIC 9(1).
+
+       PROCEDURE DIVISION USING LI-NEXT-PIECE LI-BAG-NUMBER.
+       MAIN-PARA.
+       IF LI-BAG-NUMBER NOT = 1 AND LI-BAG-NUMBER NOT = 2 THEN
+       MOVE 1 TO LI-BAG-NUMBER
+       END-IF.
+       IF WS-BAG-INDEX(LI-BAG-NUMBER) > 7 THEN
+       PERFORM FILL-BAG-PARA
+       PERFORM SHUFFLE-BAG-PARA
+       MOVE 1 TO WS-BAG-INDEX(LI-BAG-NUMBER)
+       END-IF.
+       MOVE WS-BAG-PIECE(LI-BAG-NUMBER, WS-BAG-INDEX(LI-BAG-NUMBER))
+       TO LI-NEXT-PIECE.
+       ADD 1 TO WS-BAG-INDEX(LI-BAG-NUMBER).
+       EXIT PROGRAM.
+
+      *=================================================================
+      *    FILL A FRESH BAG - ONE OF EACH PIECE
+      *=================================================================
+
+       FILL-BAG-PARA.
+       PERFORM VARYING WS-SWAP-INDEX FROM 1 BY 1
+       UNTIL WS-SWAP-INDEX > 7
+       MOVE WS-SWAP-INDEX TO WS-BAG-PIECE(LI-BAG-NUMBER, WS-SWAP-INDEX)
+       END-PERFORM.
+
+      *=================================================================
+      *    SHUFFLE THE BAG (FISHER-YATES)
+      *=================================================================
+
+       SHUFFLE-BAG-PARA.
+      *draws from the same FUNCTION RANDOM sequence cobol_tetris
+      *seeded off WS-SEED, so a seeded practice run gets the same
+      *bag order every time
+       PERFORM VARYING WS-SWAP-INDEX FROM 7 BY -1
+       UNTIL WS-SWAP-INDEX < 2
+       COMPUTE WS-RANDOM-VALUE = FUNCTION RANDOM
+       COMPUTE WS-PICK-INDEX =
+       FUNCTION MOD(WS-RANDOM-VALUE * 1000, WS-SWAP-INDEX) + 1
+       MOVE WS-BAG-PIECE(LI-BAG-NUMBER, WS-SWAP-INDEX) TO WS-SWAP-TEMP
+       MOVE WS-BAG-PIECE(LI-BAG-NUMBER, WS-PICK-INDEX)
+       TO WS-BAG-PIECE(LI-BAG-NUMBER, WS-SWAP-INDEX)
+       MOVE WS-SWAP-TEMP TO WS-BAG-PIECE(LI-BAG-NUMBER, WS-PICK-INDEX)
+       END-PERFORM.
+
+       END PROGRAM GET_NEXT_PIECE.
+
+      *=================================================================
+      *    GET NEXT PIECE END
+      *=================================================================
