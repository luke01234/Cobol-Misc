@@ -1,16 +1,39 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INITIALIZE_PIECES.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *an optional novelty piece pack - each record overrides one
+      *cell of one rotation of one piece, so a whole alternate set
+      *(e.g. a pentomino variant) can replace the standard 7
+      *shapes below without this program's OCCURS 7 layout changing
+           SELECT PIECEPACK-FILE ASSIGN TO "PIECEPACK.CFG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LO-PIECEPACK-FILE-STATUS.
+
        DATA DIVISION.
-       
+       FILE SECTION.
+       FD  PIECEPACK-FILE.
+       01  PIECEPACK-RECORD.
+           05  PP-PIECE        PIC 9(1).
+           05  PP-ROTATION     PIC 9(1).
+           05  PP-CELL         PIC 9(1).
+           05  PP-ROW          PIC 9(1).
+           05  PP-COL          PIC 9(1).
+
        LOCAL-STORAGE SECTION.
 
        01  LO-TEMP                 PIC 9(4).
 
        01  LO-INDEX                PIC 9(1).
-      
+
        01  LO-TO-DISPLAY           PIC 9(1) VALUE 7.
-       
+
+       01  LO-PIECEPACK-FILE-STATUS    PIC X(2).
+       01  LO-PIECEPACK-EOF            PIC X(1) VALUE "N".
+           88  LO-PIECEPACK-END-OF-FILE        VALUE "Y".
+
        LINKAGE SECTION.
 
        01  LS-BLOCKS.
@@ -18,9 +41,9 @@
               06 LS-ROTATIONS OCCURS 4 TIMES.
                  07 LS-PIECE-ROW   PIC 9(1) OCCURS 4 TIMES.
                  07 LS-PIECE-COL   PIC 9(1) OCCURS 4 TIMES.
-       
+
        PROCEDURE DIVISION USING LS-BLOCKS.
-      
+
       *=================================================================
       *    INITIALIZE SQUARE PIECE
       *=================================================================
@@ -257,6 +280,32 @@
        MOVE 3 TO LS-PIECE-ROW(7,4,4).
        MOVE 1 TO LS-PIECE-COL(7,4,4).
 
+       PERFORM LOAD-PIECEPACK-PARA.
 
+       EXIT PROGRAM.
+
+      *=================================================================
+      *    OPTIONAL CUSTOM PIECE PACK OVERRIDE
+      *=================================================================
+      *    no PIECEPACK.CFG (or one that fails to open) just leaves
+      *    the standard 7-piece set above exactly as it is
+       LOAD-PIECEPACK-PARA.
+       MOVE "N" TO LO-PIECEPACK-EOF.
+       OPEN INPUT PIECEPACK-FILE.
+       IF LO-PIECEPACK-FILE-STATUS = "00" THEN
+       PERFORM UNTIL LO-PIECEPACK-END-OF-FILE
+       READ PIECEPACK-FILE
+       AT END MOVE "Y" TO LO-PIECEPACK-EOF
+       NOT AT END
+       IF PP-PIECE >= 1 AND PP-PIECE <= 7 AND
+       PP-ROTATION >= 1 AND PP-ROTATION <= 4 AND
+       PP-CELL >= 1 AND PP-CELL <= 4 THEN
+       MOVE PP-ROW TO LS-PIECE-ROW(PP-PIECE,PP-ROTATION,PP-CELL)
+       MOVE PP-COL TO LS-PIECE-COL(PP-PIECE,PP-ROTATION,PP-CELL)
+       END-IF
+       END-READ
+       END-PERFORM
+       CLOSE PIECEPACK-FILE
+       END-IF.
 
        END PROGRAM INITIALIZE_PIECES.
