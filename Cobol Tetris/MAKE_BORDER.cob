@@ -18,27 +18,52 @@
        01  LO-WIDTH          PIC 9(2).
        01  LO-TEMP              PIC 9(2).
 
+       01  LO-TITLE-LEN         PIC 9(2).
+       01  LO-TITLE-START       PIC 9(2).
+       01  LO-TITLE-ROW         PIC 9(2).
+       01  LO-TITLE-COL         PIC 9(2).
+       01  LO-TITLE-AT          PIC 9(4).
+
        LINKAGE SECTION.
        01  LI-STARTING-POS   PIC 9(4).
        01  LI-HEIGHT         PIC 9(2).
        01  LI-WIDTH          PIC 9(2).
+       01  LI-TITLE          PIC X(20).
 
-       PROCEDURE DIVISION USING  
-       LI-STARTING-POS LI-HEIGHT LI-WIDTH.
+       PROCEDURE DIVISION USING
+       LI-STARTING-POS LI-HEIGHT LI-WIDTH LI-TITLE.
        COMPUTE LO-HEIGHT = LI-HEIGHT * 2.
        COMPUTE LO-WIDTH = LI-WIDTH * 2.
 
        COMPUTE LO-TOP-PRINT-POS = LI-STARTING-POS - 100.
        COMPUTE LO-BOTTOM-PRINT-POS = LI-STARTING-POS + (100*LO-HEIGHT).
        PERFORM VARYING LO-TEMP FROM 0 BY 1 UNTIL LO-TEMP = LO-WIDTH
-       COMPUTE LO-TOP-PRINT-POS = LO-TOP-PRINT-POS + 1  
-       DISPLAY LO-TOP-CHAR AT LO-TOP-PRINT-POS 
-       WITH FOREGROUND-COLOR 4 
-       COMPUTE LO-BOTTOM-PRINT-POS  = LO-BOTTOM-PRINT-POS + 1 
+       COMPUTE LO-TOP-PRINT-POS = LO-TOP-PRINT-POS + 1
+       DISPLAY LO-TOP-CHAR AT LO-TOP-PRINT-POS
+       WITH FOREGROUND-COLOR 4
+       COMPUTE LO-BOTTOM-PRINT-POS  = LO-BOTTOM-PRINT-POS + 1
        DISPLAY LO-BOTTOM-CHAR AT LO-BOTTOM-PRINT-POS
        WITH FOREGROUND-COLOR 4
        END-PERFORM.
-       
+
+      *=================================================================
+      *    CENTER A TITLE IN THE TOP BORDER, IF ONE WAS GIVEN
+      *=================================================================
+       IF LI-TITLE NOT = SPACES THEN
+       COMPUTE LO-TITLE-LEN = FUNCTION LENGTH(FUNCTION TRIM(LI-TITLE))
+       IF LO-TITLE-LEN < LO-WIDTH THEN
+       COMPUTE LO-TITLE-START = (LO-WIDTH - LO-TITLE-LEN) / 2
+       ELSE
+       MOVE 0 TO LO-TITLE-START
+       END-IF
+       COMPUTE LO-TITLE-ROW = (LI-STARTING-POS / 100) - 1
+       COMPUTE LO-TITLE-COL =
+       FUNCTION MOD(LI-STARTING-POS, 100) + LO-TITLE-START
+       COMPUTE LO-TITLE-AT = LO-TITLE-ROW * 100 + LO-TITLE-COL
+       DISPLAY FUNCTION TRIM(LI-TITLE) AT LO-TITLE-AT
+       WITH FOREGROUND-COLOR 4
+       END-IF.
+
        COMPUTE LO-SIDE-PRINT-POS = LI-STARTING-POS - 100.
        PERFORM VARYING LO-TEMP FROM 0 BY 1 UNTIL LO-TEMP = LO-HEIGHT
        COMPUTE LO-SIDE-PRINT-POS = LO-SIDE-PRINT-POS + 100
