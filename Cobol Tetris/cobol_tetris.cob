@@ -5,8 +5,134 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. cobol_tetris.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIGHSCORE-FILE ASSIGN TO "HIGHSCORE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HS-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "TETRIS.CKP"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKP-FILE-STATUS.
+
+           SELECT KEYMAP-FILE ASSIGN TO "KEYMAP.CFG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-KEYMAP-FILE-STATUS.
+
+           SELECT SEED-FILE ASSIGN TO "SEED.CFG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SEED-FILE-STATUS.
+
+           SELECT VERSUS-FILE ASSIGN TO "VERSUS.CFG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-VERSUS-FILE-STATUS.
+
+           SELECT BOARDSIZE-FILE ASSIGN TO "BOARDSIZE.CFG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BOARDSIZE-FILE-STATUS.
+
+           SELECT DASARR-FILE ASSIGN TO "DASARR.CFG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DASARR-FILE-STATUS.
+
+           SELECT SUMMARY-FILE ASSIGN TO "SESSION.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+
+           SELECT BOARDDUMP-FILE ASSIGN TO "BOARDDUMP.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BOARDDUMP-FILE-STATUS.
+
+           SELECT HOTSEAT-FILE ASSIGN TO "HOTSEAT.CFG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HOTSEAT-FILE-STATUS.
+
+           SELECT SPRINT-FILE ASSIGN TO "SPRINT.CFG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SPRINT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HIGHSCORE-FILE.
+       01  HS-RECORD.
+           05  HS-INITIALS     PIC X(3).
+           05  HS-DATE         PIC X(8).
+           05  HS-SCORE        PIC 9(10).
+
+       FD  CHECKPOINT-FILE.
+       01  CKP-RECORD.
+           05  CKP-BOARD           PIC X(200).
+           05  CKP-SCORE           PIC 9(10).
+           05  CKP-CURRENT-PIECE   PIC 9(1).
+           05  CKP-NEXT-PIECE      PIC 9(1).
+           05  CKP-NEXT-QUEUE-2    PIC 9(1).
+           05  CKP-NEXT-QUEUE-3    PIC 9(1).
+           05  CKP-ROTATION        PIC 9(1).
+           05  CKP-REL-ROW         PIC S9(2).
+           05  CKP-REL-COL         PIC S9(2).
+           05  CKP-LEVEL           PIC 9(3).
+           05  CKP-TOTAL-LINES     PIC 9(6).
+
+       FD  KEYMAP-FILE.
+       01  KEYMAP-RECORD           PIC X(9).
+
+       FD  SEED-FILE.
+       01  SEED-RECORD             PIC 9(8).
+
+       FD  VERSUS-FILE.
+       01  VERSUS-RECORD           PIC X(1).
+
+       FD  BOARDSIZE-FILE.
+       01  BOARDSIZE-RECORD.
+           05  BS-HEIGHT            PIC 9(2).
+           05  BS-WIDTH             PIC 9(2).
+
+       FD  DASARR-FILE.
+       01  DASARR-RECORD.
+           05  DA-DAS-TICKS         PIC 9(2).
+           05  DA-ARR-TICKS         PIC 9(2).
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-RECORD.
+           05  SS-DATE              PIC X(8).
+           05  SS-SCORE             PIC 9(10).
+           05  SS-LEVEL             PIC 9(3).
+           05  SS-LINES             PIC 9(6).
+           05  SS-TIME-PLAYED       PIC 9(6).
+           05  SS-PIECE-COUNT       PIC 9(5) OCCURS 7 TIMES.
+
+       FD  BOARDDUMP-FILE.
+       01  BOARDDUMP-RECORD         PIC X(10).
+
+       FD  HOTSEAT-FILE.
+       01  HOTSEAT-RECORD           PIC X(1).
+
+       FD  SPRINT-FILE.
+       01  SPRINT-RECORD            PIC X(1).
+
        WORKING-STORAGE SECTION.
+
+      *=================================================================
+      *   HIGH SCORE VARS
+      *=================================================================
+
+       01  WS-HIGH-SCORE       PIC 9(10) VALUE ZEROS.
+       01  WS-HIGH-INITIALS    PIC X(3)  VALUE SPACES.
+       01  WS-HIGH-DATE        PIC X(8)  VALUE SPACES.
+       01  WS-HS-EOF           PIC X(1)  VALUE "N".
+           88  WS-HS-END-OF-FILE           VALUE "Y".
+       01  WS-HS-FILE-STATUS   PIC X(2)  VALUE SPACES.
+       01  WS-PLAYER-INITIALS  PIC X(3)  VALUE SPACES.
+
+      *=================================================================
+      *   CHECKPOINT / RESUME VARS
+      *=================================================================
+
+       01  WS-CKP-FILE-STATUS  PIC X(2)  VALUE SPACES.
+       01  WS-RESUME-ANSWER    PIC X(1)  VALUE "N".
+       01  WS-RESUMED-GAME     PIC X(1)  VALUE "N".
+           88  WS-GAME-WAS-RESUMED         VALUE "Y".
        
       *=================================================================
       *   BOARD VARS
@@ -21,17 +147,25 @@
       
        01  WS-EMPTY-SPACE          PIC X(1) VALUE ".".
 
-       01  WS-BOARD.       
+       01  WS-BOARD.
            05  WS-BOARD-ROW OCCURS 20 TIMES.
                06  WS-BOARD-COLS OCCURS 10 TIMES.
                    07  WS-BOARD-VAL    PIC X(1) VALUE ".".
-       
+
+       01  WS-BOARD-FLAT REDEFINES WS-BOARD PIC X(200).
+
       *=================================================================
       *   GAME STATE AND SCORE
       *=================================================================
 
        01  WS-GAME-ON        PIC X(1)    VALUE "\".
-       
+
+       01  WS-PAUSED         PIC X(1)    VALUE "N".
+           88  WS-IS-PAUSED              VALUE "Y".
+
+       01  WS-GAME-OVER      PIC X(1)    VALUE "N".
+           88  WS-IS-GAME-OVER           VALUE "Y".
+
        01  WS-SCORE          PIC 9(10)   VALUE ZEROS.
 
        01  WS-CLEARED-ROWS   PIC 9(1).
@@ -58,6 +192,16 @@
            05 WS-PREV-ROW PIC S9(2) VALUE +01.
            05 WS-PREV-COL PIC S9(2) VALUE +01.
 
+       01  WS-HARD-DROP-FLAG PIC X(1)    VALUE "N".
+           88  WS-WAS-HARD-DROPPED         VALUE "Y".
+
+      *tracks whether the piece's most recent move was a successful
+      *rotation, so a lock immediately afterward can be judged a spin
+       01  WS-LAST-ACTION-ROTATE PIC X(1) VALUE "N".
+           88  WS-DID-LAST-ACTION-ROTATE   VALUE "Y".
+
+       01  WS-DROP-DISTANCE  PIC S9(2).
+
        01  WS-PIECE-START-POS-LS.
            05 WS-START-ROW PIC S9(2) VALUE +01.
            05 WS-START-COL PIC S9(2) VALUE +04.        
@@ -66,6 +210,35 @@
 
        01  WS-DIR            PIC X(1).
 
+       01  WS-COUNTDOWN-INP  PIC X(1).
+
+      *=================================================================
+      *   KEY BINDINGS (overridable via KEYMAP.CFG)
+      *=================================================================
+      *   one character per line, in this fixed order:
+      *   hard-drop, rotate, quit, soft-drop, left, right, pause, hold,
+      *   board-snapshot-dump
+
+       01  WS-KEYMAP-FILE-STATUS   PIC X(2)  VALUE SPACES.
+
+      *   a SEED.CFG containing an 8-digit number makes the piece
+      *   sequence repeatable, for practice/speedrun comparisons
+       01  WS-SEED-FILE-STATUS     PIC X(2)  VALUE SPACES.
+
+       01  WS-KEYMAP.
+           05  WS-KEY-TBL OCCURS 9 TIMES     PIC X(1).
+
+       01  WS-KEYMAP-R REDEFINES WS-KEYMAP.
+           05  WS-KEY-HARDDROP              PIC X(1).
+           05  WS-KEY-ROTATE                PIC X(1).
+           05  WS-KEY-QUIT                  PIC X(1).
+           05  WS-KEY-SOFTDROP              PIC X(1).
+           05  WS-KEY-LEFT                  PIC X(1).
+           05  WS-KEY-RIGHT                 PIC X(1).
+           05  WS-KEY-PAUSE                 PIC X(1).
+           05  WS-KEY-HOLD                  PIC X(1).
+           05  WS-KEY-DUMP                  PIC X(1).
+
       *=================================================================
       *   PIECES AND ROTATIONS
       *=================================================================
@@ -79,11 +252,239 @@
        01  WS-CURRENT-PIECE     PIC 9(1).
 
        01  WS-NEXT-PIECE        PIC 9(1).
-       
+
+      *a 3-deep lookahead queue - WS-NEXT-PIECE is the front of it
+      *(the piece that comes up after WS-CURRENT-PIECE), these two
+      *are the pieces queued up after that, so players can plan
+      *further ahead instead of seeing only one upcoming piece
+       01  WS-NEXT-QUEUE-2      PIC 9(1).
+       01  WS-NEXT-QUEUE-3      PIC 9(1).
+
+       01  WS-HOLD-PIECE        PIC 9(1) VALUE 0.
+
+       01  WS-HOLD-USED         PIC 9(1) VALUE 0.
+
+      *=================================================================
+      *   NEXT-PIECE AND HOLD-PIECE PREVIEW BOXES
+      *=================================================================
+      *   both reuse DRAW_NEXT's 5x5 mini-board and color table, sat
+      *   off to the right of the playfield(s) so they never collide
+      *   with the versus-mode second board
+
+       01  WS-NEXT-BOARD-POS-LS.
+           05 WS-NEXT-BOARD-POS-ROW   PIC 9(2) VALUE 4.
+           05 WS-NEXT-BOARD-POS-COL   PIC 9(2) VALUE 55.
+
+      *the 2nd and 3rd queued pieces get their own boxes further to
+      *the right, so the lookahead queue reads left-to-right
+       01  WS-NEXT-BOARD-POS-LS-2.
+           05 WS-NEXT-BOARD-POS-ROW-2   PIC 9(2) VALUE 4.
+           05 WS-NEXT-BOARD-POS-COL-2   PIC 9(2) VALUE 72.
+
+       01  WS-NEXT-BOARD-POS-LS-3.
+           05 WS-NEXT-BOARD-POS-ROW-3   PIC 9(2) VALUE 4.
+           05 WS-NEXT-BOARD-POS-COL-3   PIC 9(2) VALUE 82.
+
+       01  WS-HOLD-BOARD-POS-LS.
+           05 WS-HOLD-BOARD-POS-ROW   PIC 9(2) VALUE 4.
+           05 WS-HOLD-BOARD-POS-COL   PIC 9(2) VALUE 62.
+
+       01  WS-NEXT-PIECE-TO-DRAW    PIC 9(1).
+       01  WS-NEXT-DRAW-POS-LS.
+           05 WS-NEXT-DRAW-POS-ROW  PIC 9(2).
+           05 WS-NEXT-DRAW-POS-COL  PIC 9(2).
+
+       01  WS-NEXT-BOARD.
+           05  WS-NEXT-BOARD-ROW OCCURS 5 TIMES.
+               06  WS-NEXT-BOARD-COLS OCCURS 5 TIMES.
+                   07  WS-NEXT-BOARD-VAL   PIC X(1) VALUE ".".
+
+       01  WS-HOLD-BOARD.
+           05  WS-HOLD-BOARD-ROW OCCURS 5 TIMES.
+               06  WS-HOLD-BOARD-COLS OCCURS 5 TIMES.
+                   07  WS-HOLD-BOARD-VAL   PIC X(1) VALUE ".".
+
+
        01  WS-SEED              PIC 9(8).
 
        01  WS-ROTATION          PIC 9(1) VALUE 1.
 
+       01  WS-SAVED-ROTATION    PIC 9(1).
+
+      *=================================================================
+      *   PIECE / LINE-CLEAR STATISTICS
+      *=================================================================
+
+       01  WS-PIECE-COUNTS.
+           05  WS-PIECE-COUNT     PIC 9(5) OCCURS 7 TIMES VALUE ZEROS.
+
+      *versus mode draws pieces for both boards off the same queue,
+      *so each player's draws need their own tally, same split as
+      *WS-COMBO-COUNT/WS-COMBO-COUNT-2 above
+       01  WS-PIECE-COUNTS-2.
+           05  WS-PIECE-COUNT-2   PIC 9(5) OCCURS 7 TIMES VALUE ZEROS.
+
+       01  WS-LINE-COUNTS.
+           05  WS-SINGLES-COUNT   PIC 9(5) VALUE ZEROS.
+           05  WS-DOUBLES-COUNT   PIC 9(5) VALUE ZEROS.
+           05  WS-TRIPLES-COUNT   PIC 9(5) VALUE ZEROS.
+           05  WS-TETRIS-COUNT    PIC 9(5) VALUE ZEROS.
+
+      *   total lines cleared across both boards, and the level that
+      *   climbs with it, shown in the side panel next to the score
+       01  WS-TOTAL-LINES       PIC 9(6) VALUE ZEROS.
+       01  WS-LEVEL             PIC 9(3) VALUE 1.
+
+      *=================================================================
+      *   COMBO / BACK-TO-BACK STREAK
+      *=================================================================
+      *   a running count of consecutive piece placements that each
+      *   cleared at least one row, plus a flag for back-to-back
+      *   tetrises, each board tracked separately in versus mode
+
+       01  WS-COMBO-COUNT       PIC 9(2) VALUE 0.
+       01  WS-BACK-TO-BACK      PIC X(1) VALUE "N".
+           88  WS-IS-BACK-TO-BACK        VALUE "Y".
+
+       01  WS-COMBO-COUNT-2     PIC 9(2) VALUE 0.
+       01  WS-BACK-TO-BACK-2    PIC X(1) VALUE "N".
+           88  WS-IS-BACK-TO-BACK-2      VALUE "Y".
+
+      *=================================================================
+      *   WALL-KICK OFFSETS (SRS-style, tried in order until one fits)
+      *=================================================================
+
+       01  WS-KICK-OFFSETS.
+           05  WS-KICK-OFFSET OCCURS 5 TIMES.
+               10  WS-KICK-ROW  PIC S9(1).
+               10  WS-KICK-COL  PIC S9(1).
+
+       01  WS-KICK-INDEX        PIC 9(1).
+       01  WS-KICK-FOUND        PIC 9(1).
+       01  WS-BASE-CHECK-ROW    PIC S9(2).
+       01  WS-BASE-CHECK-COL    PIC S9(2).
+
+      *=================================================================
+      *   VERSUS MODE (second board, side by side, garbage lines)
+      *=================================================================
+      *   a VERSUS.CFG containing "Y" turns on a second board so two
+      *   players can race on one keyboard, board 2 taking its turns
+      *   from a second set of keys
+
+       01  WS-VERSUS-FILE-STATUS   PIC X(2)  VALUE SPACES.
+       01  WS-VERSUS-MODE          PIC X(1)  VALUE "N".
+           88  WS-IS-VERSUS-MODE            VALUE "Y".
+
+      *   a BOARDSIZE.CFG with two zero-padded digit pairs (height
+      *   then width, e.g. "1006") launches a shorter/narrower board
+      *   for quick "sprint" games instead of the usual 20x10 - the
+      *   board array itself stays 20x10, so this can only shrink it
+       01  WS-BOARDSIZE-FILE-STATUS  PIC X(2)  VALUE SPACES.
+
+      *   a SPRINT.CFG containing "Y" turns the 40-line target from
+      *   the sprint mode's win condition on - board size is still
+      *   set independently by BOARDSIZE.CFG, since a sprint run can
+      *   be played on the normal full board just as easily
+       01  WS-SPRINT-FILE-STATUS     PIC X(2)  VALUE SPACES.
+       01  WS-SPRINT-MODE            PIC X(1)  VALUE "N".
+           88  WS-IS-SPRINT-MODE               VALUE "Y".
+       01  WS-SPRINT-TARGET-LINES    PIC 9(6)  VALUE 40.
+
+      *   a DASARR.CFG with two zero-padded digit pairs (DAS ticks
+      *   then ARR ticks, e.g. "0301") tunes how long the LEFT/RIGHT
+      *   keys have to be held before they start auto-shifting, and
+      *   how many ticks apart the repeats land after that - without
+      *   it, WS-INP holding a key's value across TIME-OUT reads would
+      *   otherwise shift the piece every single clock tick
+       01  WS-DASARR-FILE-STATUS     PIC X(2)  VALUE SPACES.
+       01  WS-DAS-TICKS              PIC 9(2)  VALUE 3.
+       01  WS-ARR-TICKS              PIC 9(2)  VALUE 1.
+       01  WS-HELD-DIR               PIC X(1)  VALUE SPACE.
+       01  WS-HELD-TICK-COUNT        PIC 9(3)  VALUE 0.
+       01  WS-ALLOW-SHIFT            PIC 9(1)  VALUE 0.
+
+      *=================================================================
+      *   HOT-SEAT MODE (sequential two-player turns, one board)
+      *=================================================================
+      *   a HOTSEAT.CFG containing "Y" plays two full games in turn on
+      *   the same board instead of VERSUS.CFG's side-by-side boards -
+      *   each player gets the whole board/border/countdown to
+      *   themself, one after the other, and the higher final score
+      *   wins. Mutually exclusive with VERSUS.CFG in practice, since
+      *   one is simultaneous two-board play and the other is turns on
+      *   one board.
+       01  WS-HOTSEAT-FILE-STATUS    PIC X(2)  VALUE SPACES.
+       01  WS-HOTSEAT-MODE           PIC X(1)  VALUE "N".
+           88  WS-IS-HOTSEAT-MODE              VALUE "Y".
+       01  WS-HOTSEAT-P1-SCORE       PIC 9(10) VALUE ZEROS.
+
+      *=================================================================
+      *   END-OF-SESSION SUMMARY REPORT
+      *=================================================================
+
+       01  WS-SUMMARY-FILE-STATUS    PIC X(2)  VALUE SPACES.
+       01  WS-SUMMARY-PIECE-INDEX    PIC 9(1).
+       01  WS-BOARDDUMP-FILE-STATUS  PIC X(2)  VALUE SPACES.
+
+       01  WS-BOARD-POS-LS-2.
+           05 WS-BOARD-POS-ROW-2   PIC 9(2) VALUE 4.
+           05 WS-BOARD-POS-COL-2   PIC 9(2) VALUE 30.
+
+       01  WS-BOARD-2.
+           05  WS-BOARD-ROW-2 OCCURS 20 TIMES.
+               06  WS-BOARD-COLS-2 OCCURS 10 TIMES.
+                   07  WS-BOARD-VAL-2    PIC X(1) VALUE ".".
+
+       01  WS-GARBAGE-CHAR          PIC X(1) VALUE "8".
+       01  WS-GARBAGE-COUNT         PIC 9(1).
+       01  WS-GARBAGE-GAP-COL       PIC 9(2).
+
+       01  WS-SCORE-2               PIC 9(10)   VALUE ZEROS.
+
+       01  WS-CLEARED-ROWS-2        PIC 9(1).
+
+       01  WS-CHECK-FOR-CLEAR-2     PIC 9(2).
+
+       01  WS-PIECE-COLLISION-2     PIC 9(1).
+
+       01  WS-REL-PLAYERPOS-LS-2.
+           05 WS-REL-ROW-2  PIC S9(2) VALUE +01.
+           05 WS-REL-COL-2  PIC S9(2) VALUE +01.
+
+       01  WS-CHECK-PLAYERPOS-LS-2.
+           05 WS-CHECK-ROW-2  PIC S9(2) VALUE +01.
+           05 WS-CHECK-COL-2  PIC S9(2) VALUE +01.
+
+       01  WS-PREV-PLAYERPOS-LS-2.
+           05 WS-PREV-ROW-2 PIC S9(2) VALUE +01.
+           05 WS-PREV-COL-2 PIC S9(2) VALUE +01.
+
+       01  WS-CURRENT-PIECE-2       PIC 9(1).
+
+       01  WS-NEXT-PIECE-2          PIC 9(1).
+
+       01  WS-ROTATION-2            PIC 9(1) VALUE 1.
+
+       01  WS-HARD-DROP-FLAG-2 PIC X(1)  VALUE "N".
+           88  WS-WAS-HARD-DROPPED-2      VALUE "Y".
+
+       01  WS-LAST-ACTION-ROTATE-2 PIC X(1) VALUE "N".
+           88  WS-DID-LAST-ACTION-ROTATE-2 VALUE "Y".
+
+       01  WS-DROP-DISTANCE-2  PIC S9(2).
+
+       01  WS-INP-2                 PIC X(1).
+
+       01  WS-DIR-2                 PIC X(1).
+
+      *   player 2's controls are a fixed second set, since two people
+      *   sharing one keyboard cannot both bind KEYMAP.CFG at once
+       01  WS-KEY2-LEFT             PIC X(1) VALUE "J".
+       01  WS-KEY2-RIGHT            PIC X(1) VALUE "L".
+       01  WS-KEY2-SOFTDROP         PIC X(1) VALUE "K".
+       01  WS-KEY2-HARDDROP         PIC X(1) VALUE "I".
+       01  WS-KEY2-ROTATE           PIC X(1) VALUE "U".
+
       *=================================================================
       *   TIME VARS
       *=================================================================
@@ -102,6 +503,13 @@
        01  WS-TIME-SINCE-START-DATA.
            05 WS-TIME-SINCE-START              PIC 9(13).
 
+      *elapsed-time stopwatch, formatted by CONVERT_TIME_TO_SEC from
+      *WS-TIME-SINCE-START instead of the raw digit dump this used to
+      *be displayed as
+       01  WS-STOPWATCH-HHMMSS                 PIC 9(6).
+       01  WS-STOPWATCH-SCRATCH-DATA.
+           05 WS-STOPWATCH-SCRATCH              PIC 9(16) VALUE ZEROS.
+
        LOCAL-STORAGE SECTION.
       *=================================================================
       *   TEMP VARS
@@ -126,6 +534,16 @@
 
        01  LO-FLOOR           PIC 9(2).
 
+       01  LO-FLOOR-2         PIC 9(2).
+
+       01  LO-GARBAGE-START   PIC 9(2).
+
+       01  LO-SPIN-CORNER-COUNT  PIC 9(1).
+       01  LO-SPIN-CHECK-ROW     PIC 9(4).
+       01  LO-SPIN-CHECK-COL     PIC 9(4).
+
+       01  LO-DUMP-ROW-INDEX     PIC 9(2).
+
 
 
        PROCEDURE DIVISION.
@@ -138,46 +556,460 @@
        SET ENVIRONMENT "COB_TIMEOUT_SCALE" TO "3"
        PERFORM START-CLOCK-PARA.
        PERFORM CALCULATE-BOUNDS-PARA.
+       PERFORM LOAD-KEYMAP-PARA.
+       PERFORM LOAD-VERSUS-MODE-PARA.
+       PERFORM LOAD-HOTSEAT-MODE-PARA.
+       PERFORM CHECK-MODE-CONFLICT-PARA.
+       PERFORM LOAD-BOARD-SIZE-PARA.
+       PERFORM LOAD-SPRINT-MODE-PARA.
+       PERFORM LOAD-DASARR-PARA.
+       PERFORM LOAD-HIGH-SCORE-PARA.
        CALL "INITIALIZE_PIECES" USING WS-BLOCKS.
-       COMPUTE WS-SEED = WS-START-DATE/1000.
+       PERFORM SETUP-WALL-KICKS-PARA.
+       PERFORM LOAD-SEED-OVERRIDE-PARA.
+       IF WS-SEED = 0 THEN
+       COMPUTE WS-SEED = WS-START-DATE/1000
+       END-IF.
        COMPUTE WS-CURRENT-DATE = FUNCTION RANDOM(WS-SEED).
-       CALL "GET_NEXT_PIECE" USING WS-CURRENT-PIECE.
-       CALL "GET_NEXT_PIECE" USING WS-NEXT-PIECE.
-       
-       CALL "MAKE_BORDER" USING 
-       WS-BOARD-POS-LS WS-BOARD-HEIGHT WS-BOARD-WIDTH.
-       PERFORM RESET-POSITION-PARA.
+       CALL "GET_NEXT_PIECE" USING WS-CURRENT-PIECE 1.
+       CALL "GET_NEXT_PIECE" USING WS-NEXT-PIECE 1.
+       CALL "GET_NEXT_PIECE" USING WS-NEXT-QUEUE-2 1.
+       CALL "GET_NEXT_PIECE" USING WS-NEXT-QUEUE-3 1.
+
+       CALL "MAKE_BORDER" USING
+       WS-BOARD-POS-LS WS-BOARD-HEIGHT WS-BOARD-WIDTH "COBOL TETRIS".
+       DISPLAY "HIGH SCORE:" AT 0140.
+       DISPLAY WS-HIGH-SCORE AT 0152.
+       CALL "MAKE_BORDER" USING WS-NEXT-BOARD-POS-LS 4 4 SPACES.
+       DISPLAY "NEXT:" AT 0355.
+       CALL "MAKE_BORDER" USING WS-HOLD-BOARD-POS-LS 4 4 SPACES.
+       DISPLAY "HOLD:" AT 0362.
+       PERFORM OFFER-RESUME-PARA.
+       IF NOT WS-GAME-WAS-RESUMED THEN
+       PERFORM RESET-POSITION-PARA
+       PERFORM SHOW-COUNTDOWN-PARA
+       END-IF.
+
+      *player 2's board only comes up when VERSUS.CFG turns it on -
+      *drawn side by side with board 1 via the same border/draw calls
+       IF WS-IS-VERSUS-MODE THEN
+       CALL "GET_NEXT_PIECE" USING WS-CURRENT-PIECE-2 2
+       CALL "GET_NEXT_PIECE" USING WS-NEXT-PIECE-2 2
+       CALL "MAKE_BORDER" USING
+       WS-BOARD-POS-LS-2 WS-BOARD-HEIGHT WS-BOARD-WIDTH "PLAYER 2"
+       PERFORM RESET-POSITION-PARA-2
+       END-IF.
 
       *=================================================================
       *    GAME LOOP START
       *=================================================================
+      *   hot-seat mode runs the whole loop twice, once per player,
+      *   against the same board; everything else runs it once same
+      *   as before
+       IF WS-IS-HOTSEAT-MODE THEN
+       PERFORM GAME-LOOP-PARA
+       MOVE WS-SCORE TO WS-HOTSEAT-P1-SCORE
+       PERFORM RESET-FOR-PLAYER-2-PARA
+       PERFORM GAME-LOOP-PARA
+       PERFORM SHOW-HOTSEAT-RESULTS-PARA
+       ELSE
+       PERFORM GAME-LOOP-PARA
+       END-IF.
+      *=================================================================
+      *    GAME LOOP END
+      *=================================================================
+      *versus mode carries the winning side's score into the high
+      *score file, whichever board it came from; hot-seat does the
+      *same with player 1's stashed score against player 2's final one
+       IF WS-IS-VERSUS-MODE AND WS-SCORE-2 > WS-SCORE THEN
+       MOVE WS-SCORE-2 TO WS-SCORE
+       END-IF.
+       IF WS-IS-HOTSEAT-MODE AND WS-HOTSEAT-P1-SCORE > WS-SCORE THEN
+       MOVE WS-HOTSEAT-P1-SCORE TO WS-SCORE
+       END-IF.
+       PERFORM SAVE-HIGH-SCORE-PARA.
+       PERFORM CLEAR-CHECKPOINT-PARA.
+       PERFORM WRITE-SESSION-SUMMARY-PARA.
+       STOP RUN.
 
-       PERFORM UNTIL WS-GAME-ON = WS-INP
+      *=================================================================
+      *   ONE PLAYER'S GAME, TICK BY TICK
+      *=================================================================
+
+       GAME-LOOP-PARA.
+      *one full game's worth of ticks, from whatever piece/board state
+      *is currently sitting in WS-BOARD through top-out - factored out
+      *of MAIN-PARA so hot-seat mode can run it twice against the same
+      *board/border without duplicating the loop body
+       PERFORM UNTIL WS-GAME-ON = WS-INP OR WS-IS-GAME-OVER
 
        PERFORM CLOCK-PARA
-       ACCEPT WS-INP AT 5001 WITH AUTO-SKIP TIME-OUT AFTER 1 
+       ACCEPT WS-INP AT 5001 WITH AUTO-SKIP TIME-OUT AFTER 1
+
 
-         
        PERFORM NEW-PLAYER-MOVE-PARA
-       
-       DISPLAY WS-INP AT 5003 WITH BACKGROUND-COLOR 4 
 
-       PERFORM CHANGE-PLAYER-POS-PARA 
+       DISPLAY WS-INP AT 5003 WITH BACKGROUND-COLOR 4
 
-       ADD 1 TO WS-SCORE
+       PERFORM CHANGE-PLAYER-POS-PARA
 
        DISPLAY WS-REL-PLAYERPOS-LS AT 0301
       * MOVE WS-BOARD-ROW(1) TO WS-BOARD-ROW(20)
+
+       IF WS-IS-VERSUS-MODE THEN
+       ACCEPT WS-INP-2 AT 5301 WITH AUTO-SKIP TIME-OUT AFTER 1
+       PERFORM NEW-PLAYER-MOVE-PARA-2
+       DISPLAY WS-INP-2 AT 5303 WITH BACKGROUND-COLOR 4
+       PERFORM CHANGE-PLAYER-POS-PARA-2
+       END-IF
+
        END-PERFORM.
+
       *=================================================================
-      *    GAME LOOP END
+      *   LOAD/SAVE HIGH SCORE
       *=================================================================
-       STOP RUN.
-       
+
+       LOAD-HIGH-SCORE-PARA.
+      *read the high score file once at startup and keep the best
+      *score found so MAIN-PARA can show it on the border screen
+       MOVE "N" TO WS-HS-EOF.
+       OPEN INPUT HIGHSCORE-FILE.
+       IF WS-HS-FILE-STATUS = "00" THEN
+       PERFORM UNTIL WS-HS-END-OF-FILE
+       READ HIGHSCORE-FILE
+       AT END MOVE "Y" TO WS-HS-EOF
+       NOT AT END
+       IF HS-SCORE > WS-HIGH-SCORE THEN
+       MOVE HS-SCORE TO WS-HIGH-SCORE
+       MOVE HS-INITIALS TO WS-HIGH-INITIALS
+       MOVE HS-DATE TO WS-HIGH-DATE
+       END-IF
+       END-READ
+       END-PERFORM
+       CLOSE HIGHSCORE-FILE
+       END-IF.
+
+      *=================================================================
+      *   END-OF-SESSION SUMMARY REPORT
+      *=================================================================
+
+       WRITE-SESSION-SUMMARY-PARA.
+      *append one line per session to SESSION.LOG - final score,
+      *level, lines, time played, and the per-piece drop counts
+      *already kept for the in-game stats screen
+       MOVE FUNCTION CURRENT-DATE (1:8) TO SS-DATE.
+       MOVE WS-SCORE TO SS-SCORE.
+       MOVE WS-LEVEL TO SS-LEVEL.
+       MOVE WS-TOTAL-LINES TO SS-LINES.
+       MOVE WS-STOPWATCH-HHMMSS TO SS-TIME-PLAYED.
+       PERFORM VARYING WS-SUMMARY-PIECE-INDEX FROM 1 BY 1
+       UNTIL WS-SUMMARY-PIECE-INDEX = 8
+       MOVE WS-PIECE-COUNT(WS-SUMMARY-PIECE-INDEX) TO
+       SS-PIECE-COUNT(WS-SUMMARY-PIECE-INDEX)
+       END-PERFORM.
+       OPEN EXTEND SUMMARY-FILE.
+       IF WS-SUMMARY-FILE-STATUS = "35" OR
+       WS-SUMMARY-FILE-STATUS = "05" THEN
+       CLOSE SUMMARY-FILE
+       OPEN OUTPUT SUMMARY-FILE
+       END-IF.
+       WRITE SUMMARY-RECORD.
+       CLOSE SUMMARY-FILE.
+
+       SAVE-HIGH-SCORE-PARA.
+      *append a new record when this game's score beats the record on
+      *file, so bragging rights carry over between shifts
+       IF WS-SCORE > WS-HIGH-SCORE THEN
+       DISPLAY "NEW HIGH SCORE! ENTER YOUR INITIALS:" AT 5201
+       ACCEPT WS-PLAYER-INITIALS AT 5240
+       MOVE FUNCTION UPPER-CASE (WS-PLAYER-INITIALS)
+       TO WS-PLAYER-INITIALS
+       MOVE WS-PLAYER-INITIALS TO HS-INITIALS
+       MOVE FUNCTION CURRENT-DATE (1:8) TO HS-DATE
+       MOVE WS-SCORE TO HS-SCORE
+       OPEN EXTEND HIGHSCORE-FILE
+       IF WS-HS-FILE-STATUS = "35" OR WS-HS-FILE-STATUS = "05" THEN
+       CLOSE HIGHSCORE-FILE
+       OPEN OUTPUT HIGHSCORE-FILE
+       END-IF
+       WRITE HS-RECORD
+       CLOSE HIGHSCORE-FILE
+       END-IF.
+
+      *=================================================================
+      *   MID-GAME CHECKPOINT / RESUME
+      *=================================================================
+
+      *=================================================================
+      *   WALL-KICK TABLE SETUP
+      *=================================================================
+
+       SETUP-WALL-KICKS-PARA.
+      *offsets tried in order after a rotation collides: none (the
+      *plain rotation), one step left/right, one step up, then a
+      *further two steps left/right for pieces that need more room
+      *(e.g. the long piece against a side wall)
+       MOVE 0 TO WS-KICK-ROW(1).
+       MOVE 0 TO WS-KICK-COL(1).
+       MOVE 0 TO WS-KICK-ROW(2).
+       MOVE -1 TO WS-KICK-COL(2).
+       MOVE 0 TO WS-KICK-ROW(3).
+       MOVE 1 TO WS-KICK-COL(3).
+       MOVE -1 TO WS-KICK-ROW(4).
+       MOVE 0 TO WS-KICK-COL(4).
+       MOVE 0 TO WS-KICK-ROW(5).
+       MOVE -2 TO WS-KICK-COL(5).
+
+      *=================================================================
+      *   KEY BINDINGS
+      *=================================================================
+
+       LOAD-KEYMAP-PARA.
+      *start from the classic control scheme, then let an operator's
+      *own KEYMAP.CFG (one character per line, same fixed order as
+      *WS-KEYMAP) override it so different people can play with the
+      *layout they are used to
+       MOVE "F" TO WS-KEY-HARDDROP.
+       MOVE "R" TO WS-KEY-ROTATE.
+       MOVE "Q" TO WS-KEY-QUIT.
+       MOVE "S" TO WS-KEY-SOFTDROP.
+       MOVE "A" TO WS-KEY-LEFT.
+       MOVE "D" TO WS-KEY-RIGHT.
+       MOVE "P" TO WS-KEY-PAUSE.
+       MOVE "C" TO WS-KEY-HOLD.
+       MOVE "B" TO WS-KEY-DUMP.
+       OPEN INPUT KEYMAP-FILE.
+       IF WS-KEYMAP-FILE-STATUS = "00" THEN
+       READ KEYMAP-FILE INTO WS-KEYMAP
+       AT END CONTINUE
+       END-READ
+       CLOSE KEYMAP-FILE
+       END-IF.
+
+      *=================================================================
+      *   SEEDED PRACTICE MODE
+      *=================================================================
+
+       LOAD-SEED-OVERRIDE-PARA.
+      *a SEED.CFG with an 8-digit number gives a repeatable piece
+      *sequence, so the same board/practice run can be replayed to
+      *compare clear times and scores. no file (or a value of zero)
+      *means "no override", and MAIN-PARA falls back to the usual
+      *date-derived seed
+       MOVE 0 TO WS-SEED.
+       OPEN INPUT SEED-FILE.
+       IF WS-SEED-FILE-STATUS = "00" THEN
+       READ SEED-FILE INTO WS-SEED
+       AT END CONTINUE
+       END-READ
+       CLOSE SEED-FILE
+       END-IF.
+
+      *=================================================================
+      *   VERSUS MODE SETUP
+      *=================================================================
+
+       LOAD-VERSUS-MODE-PARA.
+      *a VERSUS.CFG containing "Y" brings up a second board next to
+      *the first so two players can play head to head, clearing two
+      *or more rows at once sending garbage to the other board
+       MOVE "N" TO WS-VERSUS-MODE.
+       OPEN INPUT VERSUS-FILE.
+       IF WS-VERSUS-FILE-STATUS = "00" THEN
+       READ VERSUS-FILE INTO WS-VERSUS-MODE
+       AT END CONTINUE
+       END-READ
+       CLOSE VERSUS-FILE
+       END-IF.
+       MOVE FUNCTION UPPER-CASE (WS-VERSUS-MODE) TO WS-VERSUS-MODE.
+
+      *=================================================================
+      *   HOT-SEAT MODE SETUP
+      *=================================================================
+
+       LOAD-HOTSEAT-MODE-PARA.
+      *a HOTSEAT.CFG containing "Y" runs two full games in turn on the
+      *same board instead of the normal single game - read the same
+      *way as VERSUS.CFG
+       MOVE "N" TO WS-HOTSEAT-MODE.
+       OPEN INPUT HOTSEAT-FILE.
+       IF WS-HOTSEAT-FILE-STATUS = "00" THEN
+       READ HOTSEAT-FILE INTO WS-HOTSEAT-MODE
+       AT END CONTINUE
+       END-READ
+       CLOSE HOTSEAT-FILE
+       END-IF.
+       MOVE FUNCTION UPPER-CASE (WS-HOTSEAT-MODE) TO WS-HOTSEAT-MODE.
+
+      *=================================================================
+      *   VERSUS / HOT-SEAT CONFLICT GUARD
+      *=================================================================
+
+       CHECK-MODE-CONFLICT-PARA.
+      *VERSUS.CFG and HOTSEAT.CFG are read independently, so nothing
+      *else stops both coming up "Y" at once - versus mode runs both
+      *boards every tick while hot-seat only resets board 1 between
+      *turns, so running both together leaves board 2 live across
+      *what hot-seat thinks is player 1's solo turn. Versus mode wins
+      *the conflict since it is the more specific two-board request
+       IF WS-IS-VERSUS-MODE AND WS-IS-HOTSEAT-MODE THEN
+       MOVE "N" TO WS-HOTSEAT-MODE
+       DISPLAY "VERSUS AND HOTSEAT BOTH ENABLED" AT 0101
+       DISPLAY "STARTING IN VERSUS MODE" AT 0201
+       ACCEPT WS-COUNTDOWN-INP AT 0301 WITH AUTO-SKIP TIME-OUT AFTER 30
+       END-IF.
+
+      *=================================================================
+      *   SPRINT MODE BOARD SIZE
+      *=================================================================
+
+       LOAD-BOARD-SIZE-PARA.
+      *no file, a blank line, or dimensions bigger than the 20x10
+      *board array all fall back to the normal full-size board
+       OPEN INPUT BOARDSIZE-FILE.
+       IF WS-BOARDSIZE-FILE-STATUS = "00" THEN
+       READ BOARDSIZE-FILE INTO BOARDSIZE-RECORD
+       AT END CONTINUE
+       END-READ
+       CLOSE BOARDSIZE-FILE
+       IF BS-HEIGHT > 0 AND BS-HEIGHT <= 20 AND
+       BS-WIDTH > 0 AND BS-WIDTH <= 10 THEN
+       MOVE BS-HEIGHT TO WS-BOARD-HEIGHT
+       MOVE BS-WIDTH TO WS-BOARD-WIDTH
+       END-IF
+       END-IF.
+
+      *=================================================================
+      *   SPRINT MODE 40-LINE WIN CONDITION
+      *=================================================================
+
+       LOAD-SPRINT-MODE-PARA.
+      *a SPRINT.CFG containing "Y" turns on the 40-line target; no
+      *file at all just leaves the game running normally to top-out
+       OPEN INPUT SPRINT-FILE.
+       IF WS-SPRINT-FILE-STATUS = "00" THEN
+       READ SPRINT-FILE INTO WS-SPRINT-MODE
+       AT END CONTINUE
+       END-READ
+       CLOSE SPRINT-FILE
+       END-IF.
+       MOVE FUNCTION UPPER-CASE (WS-SPRINT-MODE) TO WS-SPRINT-MODE.
+
+      *=================================================================
+      *   DAS/ARR TUNING FOR HELD MOVEMENT KEYS
+      *=================================================================
+
+       LOAD-DASARR-PARA.
+      *no file, or either value zero, falls back to the defaults
+      *given in WORKING-STORAGE
+       OPEN INPUT DASARR-FILE.
+       IF WS-DASARR-FILE-STATUS = "00" THEN
+       READ DASARR-FILE INTO DASARR-RECORD
+       AT END CONTINUE
+       END-READ
+       CLOSE DASARR-FILE
+       IF DA-DAS-TICKS > 0 AND DA-ARR-TICKS > 0 THEN
+       MOVE DA-DAS-TICKS TO WS-DAS-TICKS
+       MOVE DA-ARR-TICKS TO WS-ARR-TICKS
+       END-IF
+       END-IF.
+
+      *=================================================================
+      *   READY/COUNTDOWN SCREEN
+      *=================================================================
+
+       SHOW-COUNTDOWN-PARA.
+      *pause on a "GET READY" banner and count down over the empty
+      *board before the game loop starts moving pieces - each step
+      *blocks on its own ACCEPT TIME-OUT the same way the main loop's
+      *tick does, just for longer, since there is no other clock
+      *running yet to hang a delay off of
+       DISPLAY "GET READY" AT 1303 WITH BACKGROUND-COLOR 1
+       FOREGROUND-COLOR 7.
+       ACCEPT WS-COUNTDOWN-INP AT 5099 WITH AUTO-SKIP TIME-OUT AFTER 10.
+       DISPLAY "         " AT 1303.
+       DISPLAY "3" AT 1408 WITH BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+       ACCEPT WS-COUNTDOWN-INP AT 5099 WITH AUTO-SKIP TIME-OUT AFTER 10.
+       DISPLAY " " AT 1408.
+       DISPLAY "2" AT 1408 WITH BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+       ACCEPT WS-COUNTDOWN-INP AT 5099 WITH AUTO-SKIP TIME-OUT AFTER 10.
+       DISPLAY " " AT 1408.
+       DISPLAY "1" AT 1408 WITH BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+       ACCEPT WS-COUNTDOWN-INP AT 5099 WITH AUTO-SKIP TIME-OUT AFTER 10.
+       DISPLAY " " AT 1408.
+       DISPLAY "GO!" AT 1407 WITH BACKGROUND-COLOR 2 FOREGROUND-COLOR 7.
+       ACCEPT WS-COUNTDOWN-INP AT 5099 WITH AUTO-SKIP TIME-OUT AFTER 5.
+       DISPLAY "   " AT 1407.
+
+       OFFER-RESUME-PARA.
+      *a dropped connection should not erase a long game - if a
+      *checkpoint from a previous session exists, offer to resume it
+      *before the board is reset to a fresh start
+       MOVE "N" TO WS-RESUMED-GAME.
+       OPEN INPUT CHECKPOINT-FILE.
+       IF WS-CKP-FILE-STATUS = "00" THEN
+       READ CHECKPOINT-FILE
+       AT END CONTINUE
+       NOT AT END
+       CLOSE CHECKPOINT-FILE
+       DISPLAY "RESUME SAVED GAME? (Y/N)" AT 5201
+       ACCEPT WS-RESUME-ANSWER AT 5240
+       MOVE FUNCTION UPPER-CASE (WS-RESUME-ANSWER)
+       TO WS-RESUME-ANSWER
+       IF WS-RESUME-ANSWER = "Y" THEN
+       PERFORM LOAD-CHECKPOINT-PARA
+       END-IF
+       END-READ
+       ELSE
+       CLOSE CHECKPOINT-FILE
+       END-IF.
+
+       LOAD-CHECKPOINT-PARA.
+      *restore board, score, pieces and position from the checkpoint
+      *record already READ by OFFER-RESUME-PARA
+       MOVE CKP-BOARD TO WS-BOARD-FLAT.
+       MOVE CKP-SCORE TO WS-SCORE.
+       MOVE CKP-CURRENT-PIECE TO WS-CURRENT-PIECE.
+       MOVE CKP-NEXT-PIECE TO WS-NEXT-PIECE.
+       MOVE CKP-NEXT-QUEUE-2 TO WS-NEXT-QUEUE-2.
+       MOVE CKP-NEXT-QUEUE-3 TO WS-NEXT-QUEUE-3.
+       MOVE CKP-ROTATION TO WS-ROTATION.
+       MOVE CKP-REL-ROW TO WS-REL-ROW.
+       MOVE CKP-REL-COL TO WS-REL-COL.
+       MOVE CKP-LEVEL TO WS-LEVEL.
+       MOVE CKP-TOTAL-LINES TO WS-TOTAL-LINES.
+       MOVE WS-REL-PLAYERPOS-LS TO WS-PREV-PLAYERPOS-LS.
+       MOVE "Y" TO WS-RESUMED-GAME.
+       PERFORM CHANGE-PLAYER-POS-PARA.
+
+       SAVE-CHECKPOINT-PARA.
+      *snapshot the board/score/pieces to disk each time a piece
+      *drops, so a dropped session never loses more than the current
+      *piece's worth of progress
+       MOVE WS-BOARD-FLAT TO CKP-BOARD.
+       MOVE WS-SCORE TO CKP-SCORE.
+       MOVE WS-CURRENT-PIECE TO CKP-CURRENT-PIECE.
+       MOVE WS-NEXT-PIECE TO CKP-NEXT-PIECE.
+       MOVE WS-NEXT-QUEUE-2 TO CKP-NEXT-QUEUE-2.
+       MOVE WS-NEXT-QUEUE-3 TO CKP-NEXT-QUEUE-3.
+       MOVE WS-ROTATION TO CKP-ROTATION.
+       MOVE WS-REL-ROW TO CKP-REL-ROW.
+       MOVE WS-REL-COL TO CKP-REL-COL.
+       MOVE WS-LEVEL TO CKP-LEVEL.
+       MOVE WS-TOTAL-LINES TO CKP-TOTAL-LINES.
+       OPEN OUTPUT CHECKPOINT-FILE.
+       WRITE CKP-RECORD.
+       CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT-PARA.
+      *a game that ended normally has nothing left worth resuming
+       OPEN OUTPUT CHECKPOINT-FILE.
+       CLOSE CHECKPOINT-FILE.
+
       *=================================================================
       *   CALCULATE BOUNDS
       *=================================================================
-       
+
        CALCULATE-BOUNDS-PARA.
        COMPUTE LO-LEFT-BOUND = 1.
        COMPUTE LO-RIGHT-BOUND = WS-BOARD-WIDTH.
@@ -193,53 +1025,160 @@
        MOVE FUNCTION UPPER-CASE (WS-INP) TO WS-INP.
        MOVE WS-INP TO WS-DIR
        MOVE WS-REL-PLAYERPOS-LS TO WS-CHECK-PLAYERPOS-LS.
+
+      *any key other than LEFT/RIGHT breaks the held-key streak, so
+      *a fresh press of either one always shifts immediately
+       IF WS-DIR NOT = WS-KEY-LEFT AND WS-DIR NOT = WS-KEY-RIGHT THEN
+       MOVE SPACE TO WS-HELD-DIR
+       MOVE 0 TO WS-HELD-TICK-COUNT
+       END-IF.
+
+      *while paused, the only key that has any effect is the pause key
+      *itself, so the board stays frozen exactly as the operator left it
+       IF WS-IS-PAUSED AND WS-DIR NOT = WS-KEY-PAUSE THEN
+       EXIT PARAGRAPH
+       END-IF.
+
        EVALUATE WS-DIR
-       
-       WHEN "F"
+
+       WHEN WS-KEY-PAUSE
+       IF WS-IS-PAUSED THEN
+       MOVE "N" TO WS-PAUSED
+       PERFORM RESET-DROP-PARA
+       ELSE
+       MOVE "Y" TO WS-PAUSED
+       DISPLAY "PAUSED" AT 5005 WITH BACKGROUND-COLOR 4
+       END-IF
+       EXIT PARAGRAPH
+
+       WHEN WS-KEY-HARDDROP
+       MOVE "N" TO WS-LAST-ACTION-ROTATE
        PERFORM FLOOR-PIECE-PARA
        EXIT PARAGRAPH
-       
-       WHEN "R"
+
+       WHEN WS-KEY-HOLD
+       PERFORM HOLD-PIECE-PARA
+       EXIT PARAGRAPH
+
+       WHEN WS-KEY-DUMP
+       PERFORM DUMP-BOARD-SNAPSHOT-PARA
+       EXIT PARAGRAPH
+
+       WHEN WS-KEY-ROTATE
+       MOVE WS-ROTATION TO WS-SAVED-ROTATION
        DIVIDE WS-ROTATION BY 4 GIVING LO-TEMP-NUM REMAINDER WS-ROTATION
        ADD 1 TO WS-ROTATION
+       MOVE WS-REL-ROW TO WS-BASE-CHECK-ROW
+       MOVE WS-REL-COL TO WS-BASE-CHECK-COL
+       MOVE 0 TO WS-KICK-FOUND
+       PERFORM VARYING WS-KICK-INDEX FROM 1 BY 1
+       UNTIL WS-KICK-INDEX > 5
+       IF WS-KICK-FOUND = 0 THEN
+       COMPUTE WS-CHECK-ROW =
+       WS-BASE-CHECK-ROW + WS-KICK-ROW(WS-KICK-INDEX)
+       COMPUTE WS-CHECK-COL =
+       WS-BASE-CHECK-COL + WS-KICK-COL(WS-KICK-INDEX)
        PERFORM COLLISION-CHECK-PARA
-       IF WS-PIECE-COLLISION = 1 THEN
-       ADD 2 TO WS-ROTATION
-       DIVIDE WS-ROTATION BY 4 GIVING LO-TEMP-NUM REMAINDER WS-ROTATION
-       ADD 1 TO WS-ROTATION
+       IF WS-PIECE-COLLISION = 0 THEN
+       MOVE 1 TO WS-KICK-FOUND
+       END-IF
+       END-IF
+       END-PERFORM
+       IF WS-KICK-FOUND = 1 THEN
+      *the rotation fit, possibly after nudging left/right/up out of
+      *a wall or a neighboring piece - remember that the piece just
+      *rotated so a lock right after this can be judged a spin
+       MOVE WS-CHECK-PLAYERPOS-LS TO WS-REL-PLAYERPOS-LS
+       MOVE "Y" TO WS-LAST-ACTION-ROTATE
+       ELSE
+      *no offset let the piece rotate here - leave it exactly as it was
+       MOVE WS-SAVED-ROTATION TO WS-ROTATION
        END-IF
        EXIT PARAGRAPH
-       
-       WHEN "Q"
+
+       WHEN WS-KEY-QUIT
        EXIT PARAGRAPH
-       
-       WHEN "S"
+
+       WHEN WS-KEY-SOFTDROP
+       MOVE "N" TO WS-LAST-ACTION-ROTATE
        ADD 1 TO WS-CHECK-ROW
        PERFORM COLLISION-CHECK-PARA
        IF WS-PIECE-COLLISION = 0 THEN
        MOVE WS-CHECK-PLAYERPOS-LS TO WS-REL-PLAYERPOS-LS
-       ELSE 
+       ELSE
        PERFORM PLACE-CURRENT-PIECE-PARA
        END-IF
        PERFORM RESET-DROP-PARA
        EXIT PARAGRAPH
 
-       WHEN "A"
+       WHEN WS-KEY-LEFT
+       MOVE "N" TO WS-LAST-ACTION-ROTATE
+       PERFORM DAS-ARR-GATE-PARA
+       IF WS-ALLOW-SHIFT = 1 THEN
        SUBTRACT 1 FROM WS-CHECK-COL
-       
-       WHEN "D"
+       END-IF
+
+       WHEN WS-KEY-RIGHT
+       MOVE "N" TO WS-LAST-ACTION-ROTATE
+       PERFORM DAS-ARR-GATE-PARA
+       IF WS-ALLOW-SHIFT = 1 THEN
        ADD 1 TO WS-CHECK-COL
+       END-IF
        END-EVALUATE.
        PERFORM COLLISION-CHECK-PARA.
        IF WS-PIECE-COLLISION = 0 THEN
        MOVE WS-CHECK-PLAYERPOS-LS TO WS-REL-PLAYERPOS-LS
        END-IF.
-       
-       
-       
+
+      *=================================================================
+      *   DAS/ARR HELD-KEY THROTTLE
+      *=================================================================
+
+       DAS-ARR-GATE-PARA.
+      *the first tap of LEFT/RIGHT always shifts; holding the same
+      *direction keeps incrementing WS-HELD-TICK-COUNT, and once that
+      *passes WS-DAS-TICKS it only shifts again every WS-ARR-TICKS
+      *ticks, instead of every single tick WS-INP holds the key
+       IF WS-DIR = WS-HELD-DIR THEN
+       ADD 1 TO WS-HELD-TICK-COUNT
+       ELSE
+       MOVE WS-DIR TO WS-HELD-DIR
+       MOVE 1 TO WS-HELD-TICK-COUNT
+       END-IF.
+       IF WS-HELD-TICK-COUNT = 1 THEN
+       MOVE 1 TO WS-ALLOW-SHIFT
+       ELSE
+       IF WS-HELD-TICK-COUNT > WS-DAS-TICKS AND
+       FUNCTION MOD(WS-HELD-TICK-COUNT - WS-DAS-TICKS, WS-ARR-TICKS) = 0
+       THEN
+       MOVE 1 TO WS-ALLOW-SHIFT
+       ELSE
+       MOVE 0 TO WS-ALLOW-SHIFT
+       END-IF
+       END-IF.
+
+      *=================================================================
+      *   ON-DEMAND BOARD SNAPSHOT DUMP
+      *=================================================================
+
+       DUMP-BOARD-SNAPSHOT-PARA.
+      *overwrite BOARDDUMP.TXT with the board exactly as it sits in
+      *WS-BOARD right now, one row per line, for eyeballing a layout
+      *bug without having to reconstruct it from the screen
+       OPEN OUTPUT BOARDDUMP-FILE.
+       IF WS-BOARDDUMP-FILE-STATUS = "00" THEN
+       PERFORM VARYING LO-DUMP-ROW-INDEX FROM 1 BY 1
+       UNTIL LO-DUMP-ROW-INDEX > WS-BOARD-HEIGHT
+       MOVE WS-BOARD-ROW(LO-DUMP-ROW-INDEX) TO BOARDDUMP-RECORD
+       WRITE BOARDDUMP-RECORD
+       END-PERFORM
+       CLOSE BOARDDUMP-FILE
+       END-IF.
+       DISPLAY "BOARD DUMPED" AT 4130.
+
       *=================================================================
       *   CHECK COLLISION
-      *================================================================= 
+      *=================================================================
 
        COLLISION-CHECK-PARA.
       * DISPLAY WS-CHECK-PLAYERPOS-LS AT 4030.
@@ -255,10 +1194,11 @@
        COMPUTE LO-COL-TEMP = WS-CHECK-COL + 
        WS-PIECE-COL(WS-CURRENT-PIECE, WS-ROTATION, LO-TEMP-NUM)
        MOVE WS-BOARD-COLS(LO-ROW-TEMP,LO-COL-TEMP) TO LO-TEMP-CHAR
-       IF LO-TEMP-CHAR <> WS-EMPTY-SPACE OR LO-COL-TEMP < 1 OR 
-       LO-COL-TEMP > 10 OR LO-ROW-TEMP > 20 THEN
+       IF LO-TEMP-CHAR <> WS-EMPTY-SPACE OR LO-COL-TEMP < 1 OR
+       LO-COL-TEMP > WS-BOARD-WIDTH OR
+       LO-ROW-TEMP > WS-BOARD-HEIGHT THEN
        MOVE 1 TO WS-PIECE-COLLISION
-       DISPLAY "COLLISION" AT 4130 
+       DISPLAY "COLLISION" AT 4130
        EXIT PARAGRAPH
        END-PERFORM.
        
@@ -272,19 +1212,76 @@
        PERFORM FIND-FLOOR-PARA.
        PERFORM DRAW-SHADOW-PIECE-PARA.
        PERFORM DRAW-CURRENT-PIECE-PARA.
-       CALL "DRAW_BOARD" USING BY REFERENCE WS-BOARD WS-BOARD-POS-LS 
-       WS-BOARD-HEIGHT WS-BOARD-WIDTH WS-SCORE.
+       CALL "DRAW_BOARD" USING BY REFERENCE WS-BOARD WS-BOARD-POS-LS
+       WS-BOARD-HEIGHT WS-BOARD-WIDTH WS-SCORE WS-LEVEL WS-TOTAL-LINES.
+       PERFORM DRAW-NEXT-BOX-PARA.
+       PERFORM DRAW-HOLD-BOX-PARA.
        PERFORM CLEAR-SHADOW-PIECE-PARA.
        PERFORM CLEAR-CURRENT-PIECE-PARA.
        MOVE WS-REL-PLAYERPOS-LS TO WS-PREV-PLAYERPOS-LS.
 
+      *=================================================================
+      *   DRAW THE NEXT-PIECE AND HOLD-PIECE PREVIEW BOXES
+      *=================================================================
+
+       DRAW-NEXT-BOX-PARA.
+      *draw all 3 queued pieces, one mini-board's worth at a time,
+      *reusing the same 5x5 buffer and DRAW_NEXT call for each slot
+       MOVE WS-NEXT-PIECE TO WS-NEXT-PIECE-TO-DRAW.
+       MOVE WS-NEXT-BOARD-POS-LS TO WS-NEXT-DRAW-POS-LS.
+       PERFORM DRAW-ONE-NEXT-BOX-PARA.
+       MOVE WS-NEXT-QUEUE-2 TO WS-NEXT-PIECE-TO-DRAW.
+       MOVE WS-NEXT-BOARD-POS-LS-2 TO WS-NEXT-DRAW-POS-LS.
+       PERFORM DRAW-ONE-NEXT-BOX-PARA.
+       MOVE WS-NEXT-QUEUE-3 TO WS-NEXT-PIECE-TO-DRAW.
+       MOVE WS-NEXT-BOARD-POS-LS-3 TO WS-NEXT-DRAW-POS-LS.
+       PERFORM DRAW-ONE-NEXT-BOX-PARA.
+
+       DRAW-ONE-NEXT-BOX-PARA.
+       PERFORM VARYING LO-ROW-TEMP FROM 1 BY 1 UNTIL LO-ROW-TEMP = 6
+       PERFORM VARYING LO-COL-TEMP FROM 1 BY 1 UNTIL LO-COL-TEMP = 6
+       MOVE WS-EMPTY-SPACE TO
+       WS-NEXT-BOARD-COLS(LO-ROW-TEMP,LO-COL-TEMP)
+       END-PERFORM
+       END-PERFORM.
+       PERFORM VARYING LO-TEMP-NUM FROM 1 BY 1 UNTIL LO-TEMP-NUM = 5
+       COMPUTE LO-ROW-TEMP =
+       WS-PIECE-ROW(WS-NEXT-PIECE-TO-DRAW,1,LO-TEMP-NUM) + 1
+       COMPUTE LO-COL-TEMP =
+       WS-PIECE-COL(WS-NEXT-PIECE-TO-DRAW,1,LO-TEMP-NUM) + 1
+       MOVE WS-NEXT-PIECE-TO-DRAW TO
+       WS-NEXT-BOARD-COLS(LO-ROW-TEMP,LO-COL-TEMP)
+       END-PERFORM.
+       CALL "DRAW_NEXT" USING BY REFERENCE WS-NEXT-BOARD
+       WS-NEXT-DRAW-POS-LS 4 4.
+
+       DRAW-HOLD-BOX-PARA.
+       PERFORM VARYING LO-ROW-TEMP FROM 1 BY 1 UNTIL LO-ROW-TEMP = 6
+       PERFORM VARYING LO-COL-TEMP FROM 1 BY 1 UNTIL LO-COL-TEMP = 6
+       MOVE WS-EMPTY-SPACE TO
+       WS-HOLD-BOARD-COLS(LO-ROW-TEMP,LO-COL-TEMP)
+       END-PERFORM
+       END-PERFORM.
+       IF WS-HOLD-PIECE > 0 THEN
+       PERFORM VARYING LO-TEMP-NUM FROM 1 BY 1 UNTIL LO-TEMP-NUM = 5
+       COMPUTE LO-ROW-TEMP =
+       WS-PIECE-ROW(WS-HOLD-PIECE,1,LO-TEMP-NUM) + 1
+       COMPUTE LO-COL-TEMP =
+       WS-PIECE-COL(WS-HOLD-PIECE,1,LO-TEMP-NUM) + 1
+       MOVE WS-HOLD-PIECE TO
+       WS-HOLD-BOARD-COLS(LO-ROW-TEMP,LO-COL-TEMP)
+       END-PERFORM
+       END-IF.
+       CALL "DRAW_NEXT" USING BY REFERENCE WS-HOLD-BOARD
+       WS-HOLD-BOARD-POS-LS 4 4.
+
        
       *=================================================================
       *   HANDLE PIECE MOVING DOWN
       *================================================================= 
 
        DROP-PIECE-PARA.
-       MOVE "S" TO WS-INP.
+       MOVE WS-KEY-SOFTDROP TO WS-INP.
        PERFORM NEW-PLAYER-MOVE-PARA.
 
        DRAW-SHADOW-PIECE-PARA.
@@ -317,21 +1314,161 @@
        END-PERFORM.
        
        PLACE-CURRENT-PIECE-PARA.
+       PERFORM SCORE-SPIN-BONUS-PARA.
        PERFORM DRAW-CURRENT-PIECE-PARA.
+       PERFORM SCORE-DROP-DISTANCE-PARA.
+       ADD 1 TO WS-PIECE-COUNT(WS-CURRENT-PIECE).
        MOVE WS-NEXT-PIECE TO WS-CURRENT-PIECE.
+       MOVE 0 TO WS-HOLD-USED.
        MOVE 0 TO WS-CLEARED-ROWS.
        MOVE WS-REL-ROW TO WS-CHECK-FOR-CLEAR.
        PERFORM VARYING LO-TEMP-NUM FROM 1 BY 1 UNTIL LO-TEMP-NUM = 5
        IF WS-CHECK-FOR-CLEAR < 21 THEN
        DISPLAY WS-CHECK-FOR-CLEAR AT 3530
-       CALL "CHECK_AND_CLEAR_ROWS" USING BY REFERENCE 
+       CALL "CHECK_AND_CLEAR_ROWS" USING BY REFERENCE
        WS-BOARD WS-EMPTY-SPACE WS-CHECK-FOR-CLEAR WS-CLEARED-ROWS
-       COMPUTE WS-CHECK-FOR-CLEAR = WS-CHECK-FOR-CLEAR  + 1 
+       WS-TIME-SINCE-START WS-BOARD-WIDTH
+       COMPUTE WS-CHECK-FOR-CLEAR = WS-CHECK-FOR-CLEAR  + 1
        END-IF
        END-PERFORM.
-       CALL "GET_NEXT_PIECE" USING WS-NEXT-PIECE.
+       PERFORM SCORE-LINES-PARA.
+       IF WS-IS-VERSUS-MODE AND WS-CLEARED-ROWS > 1 THEN
+       COMPUTE WS-GARBAGE-COUNT = WS-CLEARED-ROWS - 1
+       PERFORM ADD-GARBAGE-TO-BOARD-2-PARA
+       END-IF.
+       PERFORM REFILL-NEXT-QUEUE-PARA.
        PERFORM RESET-POSITION-PARA.
 
+      *=================================================================
+      *   NEXT-PIECE LOOKAHEAD QUEUE
+      *=================================================================
+
+       REFILL-NEXT-QUEUE-PARA.
+      *shift the 3-deep queue up by one and draw a fresh piece into
+      *the back of it, the same way the old single WS-NEXT-PIECE was
+      *refilled one-for-one
+       MOVE WS-NEXT-QUEUE-2 TO WS-NEXT-PIECE.
+       MOVE WS-NEXT-QUEUE-3 TO WS-NEXT-QUEUE-2.
+       CALL "GET_NEXT_PIECE" USING WS-NEXT-QUEUE-3 1.
+
+      *=================================================================
+      *   SPIN BONUS SCORING
+      *=================================================================
+
+       SCORE-SPIN-BONUS-PARA.
+      *a lock is judged a spin when the piece's last move was a
+      *successful rotation (not a slide or a drop) and at least 3 of
+      *the 4 corners diagonal to its anchor are occupied or off the
+      *board - a simplified stand-in for a true per-piece T-spin
+      *corner test, since the anchor cell is close enough to the
+      *pivot for every piece in WS-PIECE-ROW/WS-PIECE-COL
+       IF WS-DID-LAST-ACTION-ROTATE THEN
+       MOVE 0 TO LO-SPIN-CORNER-COUNT
+       COMPUTE LO-SPIN-CHECK-ROW = WS-REL-ROW - 1
+       COMPUTE LO-SPIN-CHECK-COL = WS-REL-COL - 1
+       PERFORM CHECK-SPIN-CORNER-PARA
+       COMPUTE LO-SPIN-CHECK-ROW = WS-REL-ROW - 1
+       COMPUTE LO-SPIN-CHECK-COL = WS-REL-COL + 1
+       PERFORM CHECK-SPIN-CORNER-PARA
+       COMPUTE LO-SPIN-CHECK-ROW = WS-REL-ROW + 1
+       COMPUTE LO-SPIN-CHECK-COL = WS-REL-COL - 1
+       PERFORM CHECK-SPIN-CORNER-PARA
+       COMPUTE LO-SPIN-CHECK-ROW = WS-REL-ROW + 1
+       COMPUTE LO-SPIN-CHECK-COL = WS-REL-COL + 1
+       PERFORM CHECK-SPIN-CORNER-PARA
+       IF LO-SPIN-CORNER-COUNT > 2 THEN
+       ADD 400 TO WS-SCORE
+       DISPLAY "SPIN BONUS" AT 4130
+       END-IF
+       END-IF.
+
+       CHECK-SPIN-CORNER-PARA.
+       IF LO-SPIN-CHECK-ROW < 1 OR LO-SPIN-CHECK-COL < 1 OR
+       LO-SPIN-CHECK-COL > WS-BOARD-WIDTH OR
+       LO-SPIN-CHECK-ROW > WS-BOARD-HEIGHT THEN
+       ADD 1 TO LO-SPIN-CORNER-COUNT
+       ELSE
+       IF WS-BOARD-COLS(LO-SPIN-CHECK-ROW,LO-SPIN-CHECK-COL)
+       NOT = WS-EMPTY-SPACE THEN
+       ADD 1 TO LO-SPIN-CORNER-COUNT
+       END-IF
+       END-IF.
+
+      *=================================================================
+      *   DROP-DISTANCE SCORING
+      *=================================================================
+
+       SCORE-DROP-DISTANCE-PARA.
+      *reward distance dropped like every other Tetris implementation:
+      *1 point per row for a manual/gravity descent, 2 points per row
+      *for a hard drop ("F"), measured against where the piece spawned
+       COMPUTE WS-DROP-DISTANCE = WS-REL-ROW - WS-START-ROW.
+       IF WS-DROP-DISTANCE > 0 THEN
+       IF WS-WAS-HARD-DROPPED THEN
+       COMPUTE WS-SCORE = WS-SCORE + (WS-DROP-DISTANCE * 2)
+       ELSE
+       COMPUTE WS-SCORE = WS-SCORE + WS-DROP-DISTANCE
+       END-IF
+       END-IF.
+       MOVE "N" TO WS-HARD-DROP-FLAG.
+
+      *=================================================================
+      *   LINE-CLEAR SCORING
+      *=================================================================
+
+       SCORE-LINES-PARA.
+      *standard single/double/triple/tetris point values, awarded once
+      *per piece placement based on how many rows it actually cleared
+       EVALUATE WS-CLEARED-ROWS
+       WHEN 1
+       ADD 100 TO WS-SCORE
+       ADD 1 TO WS-SINGLES-COUNT
+       WHEN 2
+       ADD 300 TO WS-SCORE
+       ADD 1 TO WS-DOUBLES-COUNT
+       WHEN 3
+       ADD 500 TO WS-SCORE
+       ADD 1 TO WS-TRIPLES-COUNT
+       WHEN 4
+       ADD 800 TO WS-SCORE
+       ADD 1 TO WS-TETRIS-COUNT
+       WHEN OTHER
+       CONTINUE
+       END-EVALUATE.
+       ADD WS-CLEARED-ROWS TO WS-TOTAL-LINES.
+       COMPUTE WS-LEVEL = (WS-TOTAL-LINES / 10) + 1.
+       PERFORM SCORE-COMBO-PARA.
+       IF WS-IS-SPRINT-MODE AND WS-TOTAL-LINES >= WS-SPRINT-TARGET-LINES
+       THEN
+       PERFORM SPRINT-WIN-PARA
+       END-IF.
+
+      *=================================================================
+      *   COMBO / BACK-TO-BACK SCORING
+      *=================================================================
+
+       SCORE-COMBO-PARA.
+      *every clearing placement in a row adds 50 points per step of
+      *the streak, and a tetris that follows another tetris earns an
+      *extra back-to-back bonus, same as standard modern Tetris rules
+       IF WS-CLEARED-ROWS > 0 THEN
+       ADD 1 TO WS-COMBO-COUNT
+       IF WS-COMBO-COUNT > 1 THEN
+       COMPUTE WS-SCORE = WS-SCORE + (WS-COMBO-COUNT - 1) * 50
+       END-IF
+       IF WS-CLEARED-ROWS = 4 THEN
+       IF WS-IS-BACK-TO-BACK THEN
+       ADD 400 TO WS-SCORE
+       END-IF
+       MOVE "Y" TO WS-BACK-TO-BACK
+       ELSE
+       MOVE "N" TO WS-BACK-TO-BACK
+       END-IF
+       ELSE
+       MOVE 0 TO WS-COMBO-COUNT
+       MOVE "N" TO WS-BACK-TO-BACK
+       END-IF.
+
        CLEAR-CURRENT-PIECE-PARA.
        PERFORM VARYING LO-TEMP-NUM FROM 1 BY 1 UNTIL LO-TEMP-NUM = 5
        COMPUTE LO-ROW-TEMP = WS-REL-ROW + 
@@ -355,18 +1492,490 @@
        FLOOR-PIECE-PARA.
        PERFORM FIND-FLOOR-PARA.
        MOVE LO-FLOOR TO WS-REL-ROW.
+       MOVE "Y" TO WS-HARD-DROP-FLAG.
        PERFORM DROP-PIECE-PARA.
       * PERFORM CHANGE-PLAYER-POS-PARA.
 
+      *=================================================================
+      *   HOLD-PIECE MECHANIC
+      *=================================================================
+
+       HOLD-PIECE-PARA.
+      *swap the piece in play into hold, and bring the previously
+      *held piece into play (or the next piece, the first time this
+      *is used) - only allowed once per piece so it can't be abused
+      *to cycle through the whole bag
+       IF WS-HOLD-USED = 0 THEN
+       IF WS-HOLD-PIECE = 0 THEN
+       MOVE WS-CURRENT-PIECE TO WS-HOLD-PIECE
+       MOVE WS-NEXT-PIECE TO WS-CURRENT-PIECE
+       PERFORM REFILL-NEXT-QUEUE-PARA
+       ELSE
+       MOVE WS-CURRENT-PIECE TO LO-TEMP-NUM
+       MOVE WS-HOLD-PIECE TO WS-CURRENT-PIECE
+       MOVE LO-TEMP-NUM TO WS-HOLD-PIECE
+       END-IF
+       MOVE 1 TO WS-HOLD-USED
+       MOVE 1 TO WS-ROTATION
+       PERFORM RESET-POSITION-PARA
+       END-IF.
+
        RESET-POSITION-PARA.
        MOVE WS-PIECE-START-POS-LS TO WS-REL-PLAYERPOS-LS.
        MOVE WS-PIECE-START-POS-LS TO WS-PREV-PLAYERPOS-LS.
-       PERFORM CHANGE-PLAYER-POS-PARA.
-       
+       MOVE WS-REL-PLAYERPOS-LS TO WS-CHECK-PLAYERPOS-LS.
+       PERFORM COLLISION-CHECK-PARA.
+      *a new piece that collides right at spawn means the stack has
+      *topped out - stop here instead of drawing over the top of it
+       IF WS-PIECE-COLLISION NOT = 0 THEN
+       PERFORM GAME-OVER-PARA
+       ELSE
+       PERFORM CHANGE-PLAYER-POS-PARA
+       END-IF.
+
+       GAME-OVER-PARA.
+       MOVE "Y" TO WS-GAME-OVER.
+       DISPLAY "GAME OVER" AT 5401 WITH BACKGROUND-COLOR 4.
+      *versus mode tops out independently on either board, so show
+      *both players' scores here rather than only board 1's
+       IF WS-IS-VERSUS-MODE THEN
+       DISPLAY "P1 SCORE:" AT 5501
+       DISPLAY WS-SCORE AT 5511
+       DISPLAY "P2 SCORE:" AT 5601
+       DISPLAY WS-SCORE-2 AT 5611
+       ELSE
+       DISPLAY "FINAL SCORE:" AT 5501
+       DISPLAY WS-SCORE AT 5513
+       END-IF.
+       PERFORM STATS-SCREEN-PARA.
+
+      *=================================================================
+      *   SPRINT MODE - 40-LINE TARGET REACHED
+      *=================================================================
+
+       SPRINT-WIN-PARA.
+      *reuses WS-GAME-OVER to stop the loop the same way a top-out
+      *does, just with a win banner and the clock reading at the
+      *moment the target line count was reached instead of a loss
+       MOVE "Y" TO WS-GAME-OVER.
+       DISPLAY "SPRINT CLEAR!" AT 5401 WITH BACKGROUND-COLOR 3.
+       DISPLAY "FINAL TIME:" AT 5501.
+       DISPLAY WS-STOPWATCH-HHMMSS AT 5513.
+       DISPLAY "FINAL SCORE:" AT 5601.
+       DISPLAY WS-SCORE AT 5613.
+
+      *=================================================================
+      *   PIECE / LINE-CLEAR STATISTICS SCREEN
+      *=================================================================
+
+       STATS-SCREEN-PARA.
+      *a quick RNG sanity check - how often did each piece and each
+      *clear size actually come up this game
+       DISPLAY "PIECE COUNTS (1-7):" AT 5601.
+       DISPLAY WS-PIECE-COUNT(1) AT 5701.
+       DISPLAY WS-PIECE-COUNT(2) AT 5707.
+       DISPLAY WS-PIECE-COUNT(3) AT 5713.
+       DISPLAY WS-PIECE-COUNT(4) AT 5719.
+       DISPLAY WS-PIECE-COUNT(5) AT 5725.
+       DISPLAY WS-PIECE-COUNT(6) AT 5731.
+       DISPLAY WS-PIECE-COUNT(7) AT 5737.
+      *versus mode draws pieces for both boards, so the combined
+      *board-1 tally above is meaningless on its own - break out
+      *player 2's counts on the next line
+       IF WS-IS-VERSUS-MODE THEN
+       DISPLAY "P2 PIECE COUNTS:" AT 6201
+       DISPLAY WS-PIECE-COUNT-2(1) AT 6301
+       DISPLAY WS-PIECE-COUNT-2(2) AT 6307
+       DISPLAY WS-PIECE-COUNT-2(3) AT 6313
+       DISPLAY WS-PIECE-COUNT-2(4) AT 6319
+       DISPLAY WS-PIECE-COUNT-2(5) AT 6325
+       DISPLAY WS-PIECE-COUNT-2(6) AT 6331
+       DISPLAY WS-PIECE-COUNT-2(7) AT 6337
+       END-IF.
+       DISPLAY "SINGLES:" AT 5801.
+       DISPLAY WS-SINGLES-COUNT AT 5810.
+       DISPLAY "DOUBLES:" AT 5901.
+       DISPLAY WS-DOUBLES-COUNT AT 5910.
+       DISPLAY "TRIPLES:" AT 6001.
+       DISPLAY WS-TRIPLES-COUNT AT 6010.
+       DISPLAY "TETRIS:" AT 6101.
+       DISPLAY WS-TETRIS-COUNT AT 6110.
+
+      *=================================================================
+      *   HOT-SEAT MODE - HAND OFF TO PLAYER 2
+      *=================================================================
+
+       RESET-FOR-PLAYER-2-PARA.
+      *wipe the board and score back to a fresh game and hand the
+      *same board/border over to player 2 - mirrors what MAIN-PARA's
+      *own initialization does for player 1, minus the one-time
+      *keymap/config/high-score loads that don't change between turns
+       PERFORM VARYING LO-ROW-TEMP FROM 1 BY 1
+       UNTIL LO-ROW-TEMP > WS-BOARD-HEIGHT
+       PERFORM VARYING LO-COL-TEMP FROM 1 BY 1
+       UNTIL LO-COL-TEMP > WS-BOARD-WIDTH
+       MOVE WS-EMPTY-SPACE TO WS-BOARD-COLS(LO-ROW-TEMP,LO-COL-TEMP)
+       END-PERFORM
+       END-PERFORM.
+       MOVE "N" TO WS-GAME-OVER.
+       MOVE ZEROS TO WS-SCORE.
+       MOVE ZEROS TO WS-TOTAL-LINES.
+       MOVE 1 TO WS-LEVEL.
+       MOVE ZEROS TO WS-PIECE-COUNT(1) WS-PIECE-COUNT(2)
+       WS-PIECE-COUNT(3) WS-PIECE-COUNT(4) WS-PIECE-COUNT(5)
+       WS-PIECE-COUNT(6) WS-PIECE-COUNT(7).
+       MOVE ZEROS TO WS-SINGLES-COUNT WS-DOUBLES-COUNT
+       WS-TRIPLES-COUNT WS-TETRIS-COUNT.
+       MOVE 0 TO WS-COMBO-COUNT.
+       MOVE "N" TO WS-BACK-TO-BACK.
+       MOVE 0 TO WS-HOLD-USED.
+       MOVE 1 TO WS-ROTATION.
+       CALL "GET_NEXT_PIECE" USING WS-CURRENT-PIECE 1.
+       CALL "GET_NEXT_PIECE" USING WS-NEXT-PIECE 1.
+       CALL "GET_NEXT_PIECE" USING WS-NEXT-QUEUE-2 1.
+       CALL "GET_NEXT_PIECE" USING WS-NEXT-QUEUE-3 1.
+       PERFORM START-CLOCK-PARA.
+       CALL "MAKE_BORDER" USING
+       WS-BOARD-POS-LS WS-BOARD-HEIGHT WS-BOARD-WIDTH "PLAYER 2".
+       PERFORM RESET-POSITION-PARA.
+       PERFORM SHOW-COUNTDOWN-PARA.
+
+       SHOW-HOTSEAT-RESULTS-PARA.
+      *final scoreboard for both hot-seat turns, shown once player
+      *2's game ends, in the same screen area STATS-SCREEN-PARA uses
+       DISPLAY "PLAYER 1 SCORE:" AT 6201.
+       DISPLAY WS-HOTSEAT-P1-SCORE AT 6217.
+       DISPLAY "PLAYER 2 SCORE:" AT 6301.
+       DISPLAY WS-SCORE AT 6317.
+       IF WS-HOTSEAT-P1-SCORE > WS-SCORE THEN
+       DISPLAY "PLAYER 1 WINS!" AT 6401
+       ELSE
+       IF WS-SCORE > WS-HOTSEAT-P1-SCORE THEN
+       DISPLAY "PLAYER 2 WINS!" AT 6401
+       ELSE
+       DISPLAY "TIE GAME!" AT 6401
+       END-IF
+       END-IF.
+
       *=================================================================
       *    HANDLE PLAYER MOVEMENT END
       *=================================================================
-       
+
+      *=================================================================
+      *   VERSUS MODE - PLAYER 2 BOARD
+      *=================================================================
+      *   a second copy of the movement/placement engine above, kept
+      *   in step with board 1's WS-KICK-OFFSETS wall-kick table so
+      *   both players get the same rotation feel
+
+       NEW-PLAYER-MOVE-PARA-2.
+       MOVE FUNCTION UPPER-CASE (WS-INP-2) TO WS-INP-2.
+       MOVE WS-INP-2 TO WS-DIR-2.
+       MOVE WS-REL-PLAYERPOS-LS-2 TO WS-CHECK-PLAYERPOS-LS-2.
+
+      *pausing is shared - player 1's pause key freezes both boards
+       IF WS-IS-PAUSED THEN
+       EXIT PARAGRAPH
+       END-IF.
+
+       EVALUATE WS-DIR-2
+
+       WHEN WS-KEY2-HARDDROP
+       MOVE "N" TO WS-LAST-ACTION-ROTATE-2
+       PERFORM FLOOR-PIECE-PARA-2
+       EXIT PARAGRAPH
+
+       WHEN WS-KEY2-ROTATE
+       MOVE WS-ROTATION-2 TO WS-SAVED-ROTATION
+       DIVIDE WS-ROTATION-2 BY 4 GIVING LO-TEMP-NUM
+       REMAINDER WS-ROTATION-2
+       ADD 1 TO WS-ROTATION-2
+       MOVE WS-REL-ROW-2 TO WS-BASE-CHECK-ROW
+       MOVE WS-REL-COL-2 TO WS-BASE-CHECK-COL
+       MOVE 0 TO WS-KICK-FOUND
+       PERFORM VARYING WS-KICK-INDEX FROM 1 BY 1
+       UNTIL WS-KICK-INDEX > 5
+       IF WS-KICK-FOUND = 0 THEN
+       COMPUTE WS-CHECK-ROW-2 =
+       WS-BASE-CHECK-ROW + WS-KICK-ROW(WS-KICK-INDEX)
+       COMPUTE WS-CHECK-COL-2 =
+       WS-BASE-CHECK-COL + WS-KICK-COL(WS-KICK-INDEX)
+       PERFORM COLLISION-CHECK-PARA-2
+       IF WS-PIECE-COLLISION-2 = 0 THEN
+       MOVE 1 TO WS-KICK-FOUND
+       END-IF
+       END-IF
+       END-PERFORM
+       IF WS-KICK-FOUND = 1 THEN
+       MOVE WS-CHECK-PLAYERPOS-LS-2 TO WS-REL-PLAYERPOS-LS-2
+       MOVE "Y" TO WS-LAST-ACTION-ROTATE-2
+       ELSE
+       MOVE WS-SAVED-ROTATION TO WS-ROTATION-2
+       END-IF
+       EXIT PARAGRAPH
+
+       WHEN WS-KEY2-SOFTDROP
+       MOVE "N" TO WS-LAST-ACTION-ROTATE-2
+       ADD 1 TO WS-CHECK-ROW-2
+       PERFORM COLLISION-CHECK-PARA-2
+       IF WS-PIECE-COLLISION-2 = 0 THEN
+       MOVE WS-CHECK-PLAYERPOS-LS-2 TO WS-REL-PLAYERPOS-LS-2
+       ELSE
+       PERFORM PLACE-CURRENT-PIECE-PARA-2
+       END-IF
+       EXIT PARAGRAPH
+
+       WHEN WS-KEY2-LEFT
+       MOVE "N" TO WS-LAST-ACTION-ROTATE-2
+       SUBTRACT 1 FROM WS-CHECK-COL-2
+
+       WHEN WS-KEY2-RIGHT
+       MOVE "N" TO WS-LAST-ACTION-ROTATE-2
+       ADD 1 TO WS-CHECK-COL-2
+       END-EVALUATE.
+       PERFORM COLLISION-CHECK-PARA-2.
+       IF WS-PIECE-COLLISION-2 = 0 THEN
+       MOVE WS-CHECK-PLAYERPOS-LS-2 TO WS-REL-PLAYERPOS-LS-2
+       END-IF.
+
+       COLLISION-CHECK-PARA-2.
+       MOVE 0 TO WS-PIECE-COLLISION-2
+       PERFORM VARYING LO-TEMP-NUM FROM 1 BY 1 UNTIL LO-TEMP-NUM = 5
+       COMPUTE LO-ROW-TEMP = WS-CHECK-ROW-2 +
+       WS-PIECE-ROW(WS-CURRENT-PIECE-2, WS-ROTATION-2, LO-TEMP-NUM)
+       COMPUTE LO-COL-TEMP = WS-CHECK-COL-2 +
+       WS-PIECE-COL(WS-CURRENT-PIECE-2, WS-ROTATION-2, LO-TEMP-NUM)
+       MOVE WS-BOARD-COLS-2(LO-ROW-TEMP,LO-COL-TEMP) TO LO-TEMP-CHAR
+       IF LO-TEMP-CHAR <> WS-EMPTY-SPACE OR LO-COL-TEMP < 1 OR
+       LO-COL-TEMP > WS-BOARD-WIDTH OR
+       LO-ROW-TEMP > WS-BOARD-HEIGHT THEN
+       MOVE 1 TO WS-PIECE-COLLISION-2
+       EXIT PARAGRAPH
+       END-PERFORM.
+
+       CHANGE-PLAYER-POS-PARA-2.
+       PERFORM FIND-FLOOR-PARA-2.
+       PERFORM DRAW-CURRENT-PIECE-PARA-2.
+       CALL "DRAW_BOARD" USING BY REFERENCE WS-BOARD-2 WS-BOARD-POS-LS-2
+       WS-BOARD-HEIGHT WS-BOARD-WIDTH WS-SCORE-2 WS-LEVEL WS-TOTAL-LINES.
+       PERFORM CLEAR-CURRENT-PIECE-PARA-2.
+       MOVE WS-REL-PLAYERPOS-LS-2 TO WS-PREV-PLAYERPOS-LS-2.
+
+       DROP-PIECE-PARA-2.
+       MOVE WS-KEY2-SOFTDROP TO WS-INP-2.
+       PERFORM NEW-PLAYER-MOVE-PARA-2.
+
+       DRAW-CURRENT-PIECE-PARA-2.
+       PERFORM VARYING LO-TEMP-NUM FROM 1 BY 1 UNTIL LO-TEMP-NUM = 5
+       COMPUTE LO-ROW-TEMP = WS-REL-ROW-2 +
+       WS-PIECE-ROW(WS-CURRENT-PIECE-2, WS-ROTATION-2, LO-TEMP-NUM)
+       COMPUTE LO-COL-TEMP = WS-REL-COL-2 +
+       WS-PIECE-COL(WS-CURRENT-PIECE-2, WS-ROTATION-2, LO-TEMP-NUM)
+       MOVE WS-CURRENT-PIECE-2 TO
+       WS-BOARD-COLS-2(LO-ROW-TEMP,LO-COL-TEMP)
+       END-PERFORM.
+
+       CLEAR-CURRENT-PIECE-PARA-2.
+       PERFORM VARYING LO-TEMP-NUM FROM 1 BY 1 UNTIL LO-TEMP-NUM = 5
+       COMPUTE LO-ROW-TEMP = WS-REL-ROW-2 +
+       WS-PIECE-ROW(WS-CURRENT-PIECE-2, WS-ROTATION-2, LO-TEMP-NUM)
+       COMPUTE LO-COL-TEMP = WS-REL-COL-2 +
+       WS-PIECE-COL(WS-CURRENT-PIECE-2, WS-ROTATION-2, LO-TEMP-NUM)
+       MOVE WS-EMPTY-SPACE TO WS-BOARD-COLS-2(LO-ROW-TEMP,LO-COL-TEMP)
+       END-PERFORM.
+
+       PLACE-CURRENT-PIECE-PARA-2.
+       PERFORM SCORE-SPIN-BONUS-PARA-2.
+       PERFORM DRAW-CURRENT-PIECE-PARA-2.
+       PERFORM SCORE-DROP-DISTANCE-PARA-2.
+       ADD 1 TO WS-PIECE-COUNT-2(WS-CURRENT-PIECE-2).
+       MOVE WS-NEXT-PIECE-2 TO WS-CURRENT-PIECE-2.
+       MOVE 0 TO WS-CLEARED-ROWS-2.
+       MOVE WS-REL-ROW-2 TO WS-CHECK-FOR-CLEAR-2.
+       PERFORM VARYING LO-TEMP-NUM FROM 1 BY 1 UNTIL LO-TEMP-NUM = 5
+       IF WS-CHECK-FOR-CLEAR-2 < 21 THEN
+       CALL "CHECK_AND_CLEAR_ROWS" USING BY REFERENCE
+       WS-BOARD-2 WS-EMPTY-SPACE WS-CHECK-FOR-CLEAR-2 WS-CLEARED-ROWS-2
+       WS-TIME-SINCE-START WS-BOARD-WIDTH
+       COMPUTE WS-CHECK-FOR-CLEAR-2 = WS-CHECK-FOR-CLEAR-2 + 1
+       END-IF
+       END-PERFORM.
+       EVALUATE WS-CLEARED-ROWS-2
+       WHEN 1
+       ADD 100 TO WS-SCORE-2
+       ADD 1 TO WS-SINGLES-COUNT
+       WHEN 2
+       ADD 300 TO WS-SCORE-2
+       ADD 1 TO WS-DOUBLES-COUNT
+       WHEN 3
+       ADD 500 TO WS-SCORE-2
+       ADD 1 TO WS-TRIPLES-COUNT
+       WHEN 4
+       ADD 800 TO WS-SCORE-2
+       ADD 1 TO WS-TETRIS-COUNT
+       WHEN OTHER
+       CONTINUE
+       END-EVALUATE.
+       ADD WS-CLEARED-ROWS-2 TO WS-TOTAL-LINES.
+       COMPUTE WS-LEVEL = (WS-TOTAL-LINES / 10) + 1.
+       PERFORM SCORE-COMBO-PARA-2.
+       IF WS-CLEARED-ROWS-2 > 1 THEN
+       COMPUTE WS-GARBAGE-COUNT = WS-CLEARED-ROWS-2 - 1
+       PERFORM ADD-GARBAGE-TO-BOARD-1-PARA
+       END-IF.
+       CALL "GET_NEXT_PIECE" USING WS-NEXT-PIECE-2 2.
+       PERFORM RESET-POSITION-PARA-2.
+
+       SCORE-COMBO-PARA-2.
+       IF WS-CLEARED-ROWS-2 > 0 THEN
+       ADD 1 TO WS-COMBO-COUNT-2
+       IF WS-COMBO-COUNT-2 > 1 THEN
+       COMPUTE WS-SCORE-2 = WS-SCORE-2 + (WS-COMBO-COUNT-2 - 1) * 50
+       END-IF
+       IF WS-CLEARED-ROWS-2 = 4 THEN
+       IF WS-IS-BACK-TO-BACK-2 THEN
+       ADD 400 TO WS-SCORE-2
+       END-IF
+       MOVE "Y" TO WS-BACK-TO-BACK-2
+       ELSE
+       MOVE "N" TO WS-BACK-TO-BACK-2
+       END-IF
+       ELSE
+       MOVE 0 TO WS-COMBO-COUNT-2
+       MOVE "N" TO WS-BACK-TO-BACK-2
+       END-IF.
+
+      *=================================================================
+      *   SPIN BONUS SCORING - PLAYER 2
+      *=================================================================
+
+       SCORE-SPIN-BONUS-PARA-2.
+       IF WS-DID-LAST-ACTION-ROTATE-2 THEN
+       MOVE 0 TO LO-SPIN-CORNER-COUNT
+       COMPUTE LO-SPIN-CHECK-ROW = WS-REL-ROW-2 - 1
+       COMPUTE LO-SPIN-CHECK-COL = WS-REL-COL-2 - 1
+       PERFORM CHECK-SPIN-CORNER-PARA-2
+       COMPUTE LO-SPIN-CHECK-ROW = WS-REL-ROW-2 - 1
+       COMPUTE LO-SPIN-CHECK-COL = WS-REL-COL-2 + 1
+       PERFORM CHECK-SPIN-CORNER-PARA-2
+       COMPUTE LO-SPIN-CHECK-ROW = WS-REL-ROW-2 + 1
+       COMPUTE LO-SPIN-CHECK-COL = WS-REL-COL-2 - 1
+       PERFORM CHECK-SPIN-CORNER-PARA-2
+       COMPUTE LO-SPIN-CHECK-ROW = WS-REL-ROW-2 + 1
+       COMPUTE LO-SPIN-CHECK-COL = WS-REL-COL-2 + 1
+       PERFORM CHECK-SPIN-CORNER-PARA-2
+       IF LO-SPIN-CORNER-COUNT > 2 THEN
+       ADD 400 TO WS-SCORE-2
+       DISPLAY "SPIN BONUS" AT 4230
+       END-IF
+       END-IF.
+
+       CHECK-SPIN-CORNER-PARA-2.
+       IF LO-SPIN-CHECK-ROW < 1 OR LO-SPIN-CHECK-COL < 1 OR
+       LO-SPIN-CHECK-COL > WS-BOARD-WIDTH OR
+       LO-SPIN-CHECK-ROW > WS-BOARD-HEIGHT THEN
+       ADD 1 TO LO-SPIN-CORNER-COUNT
+       ELSE
+       IF WS-BOARD-COLS-2(LO-SPIN-CHECK-ROW,LO-SPIN-CHECK-COL)
+       NOT = WS-EMPTY-SPACE THEN
+       ADD 1 TO LO-SPIN-CORNER-COUNT
+       END-IF
+       END-IF.
+
+      *=================================================================
+      *   DROP-DISTANCE SCORING - PLAYER 2
+      *=================================================================
+
+       SCORE-DROP-DISTANCE-PARA-2.
+       COMPUTE WS-DROP-DISTANCE-2 = WS-REL-ROW-2 - WS-START-ROW.
+       IF WS-DROP-DISTANCE-2 > 0 THEN
+       IF WS-WAS-HARD-DROPPED-2 THEN
+       COMPUTE WS-SCORE-2 = WS-SCORE-2 + (WS-DROP-DISTANCE-2 * 2)
+       ELSE
+       COMPUTE WS-SCORE-2 = WS-SCORE-2 + WS-DROP-DISTANCE-2
+       END-IF
+       END-IF.
+       MOVE "N" TO WS-HARD-DROP-FLAG-2.
+
+       FIND-FLOOR-PARA-2.
+       MOVE 0 TO WS-PIECE-COLLISION-2.
+       MOVE WS-REL-PLAYERPOS-LS-2 TO WS-CHECK-PLAYERPOS-LS-2.
+       PERFORM UNTIL WS-PIECE-COLLISION-2 <> 0
+       PERFORM COLLISION-CHECK-PARA-2
+       COMPUTE WS-CHECK-ROW-2 = WS-CHECK-ROW-2 + 1
+       END-PERFORM.
+       COMPUTE LO-FLOOR-2 = WS-CHECK-ROW-2 - 2.
+
+       FLOOR-PIECE-PARA-2.
+       PERFORM FIND-FLOOR-PARA-2.
+       MOVE LO-FLOOR-2 TO WS-REL-ROW-2.
+       MOVE "Y" TO WS-HARD-DROP-FLAG-2.
+       PERFORM DROP-PIECE-PARA-2.
+
+       RESET-POSITION-PARA-2.
+       MOVE WS-PIECE-START-POS-LS TO WS-REL-PLAYERPOS-LS-2.
+       MOVE WS-PIECE-START-POS-LS TO WS-PREV-PLAYERPOS-LS-2.
+       MOVE WS-REL-PLAYERPOS-LS-2 TO WS-CHECK-PLAYERPOS-LS-2.
+       PERFORM COLLISION-CHECK-PARA-2.
+       IF WS-PIECE-COLLISION-2 NOT = 0 THEN
+       PERFORM GAME-OVER-PARA
+       ELSE
+       PERFORM CHANGE-PLAYER-POS-PARA-2
+       END-IF.
+
+      *=================================================================
+      *   VERSUS MODE - GARBAGE LINES
+      *=================================================================
+      *   shove garbage rows up from the bottom, one gap column left
+      *   open per row so the receiving board is not handed a free
+      *   line clear
+
+       ADD-GARBAGE-TO-BOARD-1-PARA.
+       COMPUTE LO-GARBAGE-START = WS-BOARD-HEIGHT + 1 - WS-GARBAGE-COUNT.
+       PERFORM VARYING LO-ROW-TEMP FROM 1 BY 1
+       UNTIL LO-ROW-TEMP > (WS-BOARD-HEIGHT - WS-GARBAGE-COUNT)
+       COMPUTE LO-COL-TEMP = LO-ROW-TEMP + WS-GARBAGE-COUNT
+       MOVE WS-BOARD-ROW(LO-COL-TEMP) TO WS-BOARD-ROW(LO-ROW-TEMP)
+       END-PERFORM.
+       PERFORM VARYING LO-ROW-TEMP FROM LO-GARBAGE-START BY 1
+       UNTIL LO-ROW-TEMP > WS-BOARD-HEIGHT
+       COMPUTE WS-GARBAGE-GAP-COL =
+       FUNCTION MOD(FUNCTION RANDOM * 100, WS-BOARD-WIDTH) + 1
+       PERFORM VARYING LO-COL-TEMP FROM 1 BY 1
+       UNTIL LO-COL-TEMP > WS-BOARD-WIDTH
+       IF LO-COL-TEMP = WS-GARBAGE-GAP-COL THEN
+       MOVE WS-EMPTY-SPACE TO WS-BOARD-COLS(LO-ROW-TEMP,LO-COL-TEMP)
+       ELSE
+       MOVE WS-GARBAGE-CHAR TO WS-BOARD-COLS(LO-ROW-TEMP,LO-COL-TEMP)
+       END-IF
+       END-PERFORM
+       END-PERFORM.
+
+       ADD-GARBAGE-TO-BOARD-2-PARA.
+       COMPUTE LO-GARBAGE-START = WS-BOARD-HEIGHT + 1 - WS-GARBAGE-COUNT.
+       PERFORM VARYING LO-ROW-TEMP FROM 1 BY 1
+       UNTIL LO-ROW-TEMP > (WS-BOARD-HEIGHT - WS-GARBAGE-COUNT)
+       COMPUTE LO-COL-TEMP = LO-ROW-TEMP + WS-GARBAGE-COUNT
+       MOVE WS-BOARD-ROW-2(LO-COL-TEMP) TO WS-BOARD-ROW-2(LO-ROW-TEMP)
+       END-PERFORM.
+       PERFORM VARYING LO-ROW-TEMP FROM LO-GARBAGE-START BY 1
+       UNTIL LO-ROW-TEMP > WS-BOARD-HEIGHT
+       COMPUTE WS-GARBAGE-GAP-COL =
+       FUNCTION MOD(FUNCTION RANDOM * 100, WS-BOARD-WIDTH) + 1
+       PERFORM VARYING LO-COL-TEMP FROM 1 BY 1
+       UNTIL LO-COL-TEMP > WS-BOARD-WIDTH
+       IF LO-COL-TEMP = WS-GARBAGE-GAP-COL THEN
+       MOVE WS-EMPTY-SPACE TO WS-BOARD-COLS-2(LO-ROW-TEMP,LO-COL-TEMP)
+       ELSE
+       MOVE WS-GARBAGE-CHAR TO WS-BOARD-COLS-2(LO-ROW-TEMP,LO-COL-TEMP)
+       END-IF
+       END-PERFORM
+       END-PERFORM.
+
+      *=================================================================
+      *   VERSUS MODE - PLAYER 2 BOARD END
+      *=================================================================
+
       *=================================================================
       *   HANDLE TIME SENSITIVE FUNCTIONS
       *=================================================================
@@ -375,7 +1984,8 @@
       *begin the clock for the rest of the program relies on
       *initialize last drop time for dropping pieces
        MOVE FUNCTION CURRENT-DATE TO WS-START-TIME-DATA.
-       CALL "CONVERT_TIME_TO_SEC" USING WS-START-TIME-DATA.
+       CALL "CONVERT_TIME_TO_SEC" USING WS-START-TIME-DATA
+       ZEROS WS-STOPWATCH-HHMMSS.
        MOVE WS-START-TIME-DATA TO WS-LAST-DROP-TIME.
 
        CLOCK-PARA.
@@ -384,31 +1994,46 @@
       *check if its time to drop the piece
       *display time stats at bottom of screen
        MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIME-DATA.
-       CALL "CONVERT_TIME_TO_SEC" USING WS-CURRENT-TIME-DATA.
+       CALL "CONVERT_TIME_TO_SEC" USING WS-CURRENT-TIME-DATA
+       ZEROS WS-STOPWATCH-HHMMSS.
        COMPUTE WS-TIME-SINCE-START =
        (WS-CURRENT-DATE - WS-START-DATE)/1000.
 
-       COMPUTE WS-TIME-SINCE-DROP = (WS-CURRENT-DATE/1000) - 
+       COMPUTE WS-TIME-SINCE-DROP = (WS-CURRENT-DATE/1000) -
        WS-LAST-DROP-TIME.
-       
-       PERFORM CHECK-TIME-PARA.
+
+      *the drop timer does not advance while paused, so a piece never
+      *falls while the operator has stepped away from the terminal
+       IF NOT WS-IS-PAUSED THEN
+       PERFORM CHECK-TIME-PARA
+       END-IF.
+
+       CALL "CONVERT_TIME_TO_SEC" USING WS-STOPWATCH-SCRATCH-DATA
+       WS-TIME-SINCE-START WS-STOPWATCH-HHMMSS.
 
        DISPLAY WS-START-DATE AT 4701.
        DISPLAY  WS-CURRENT-DATE AT 4801.
        DISPLAY WS-TIME-SINCE-START AT 4901.
        DISPLAY WS-TIME-SINCE-DROP AT 5101.
+       DISPLAY "TIME:" AT 5106.
+       DISPLAY WS-STOPWATCH-HHMMSS AT 5112.
 
        CHECK-TIME-PARA.
       *check time since last drop vs time before drop to see if the piece should
        IF WS-TIME-SINCE-DROP > WS-TIME-BEFORE-DROP THEN
        PERFORM DROP-PIECE-PARA
+       IF WS-IS-VERSUS-MODE THEN
+       PERFORM DROP-PIECE-PARA-2
+       END-IF
        COMPUTE WS-LAST-DROP-TIME = (WS-CURRENT-DATE/1000)
+       PERFORM SAVE-CHECKPOINT-PARA
        END-IF.
 
        RESET-DROP-PARA.
       *function called when player moves piece down manually, just resets the la
        MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIME-DATA.
-       CALL "CONVERT_TIME_TO_SEC" USING WS-CURRENT-TIME-DATA.
+       CALL "CONVERT_TIME_TO_SEC" USING WS-CURRENT-TIME-DATA
+       ZEROS WS-STOPWATCH-HHMMSS.
        COMPUTE WS-LAST-DROP-TIME = WS-CURRENT-DATE/1000.
 
        END PROGRAM cobol_tetris.
