@@ -1,75 +1,262 @@
-       identification division.
-       program-id. calculator.
-
-       data division.
-           WORKING-STORAGE SECTION.
-           01 inputVar1 PIC A(12).
-           01 inputVar2 Pic 9(4).
-           01 inputVar3 Pic 9(4).
-           01 loopOn    PIC 9(1) VALUE 0.
-           01 solution Pic 9(10).
-       
-       procedure division.
-       main-PARA.
-       perform loop-PARA until loopOn=1.
-       STOP RUN.
-
-       loop-PARA.
-       MOVE 0 TO solution.
-       display "Hello, what would you like to do today?".
-       display "(Choose: ""ADD"",""SUBTRACT"",""DIVIDE"","
-       """MULTIPLY"",""""EXPONENTIATE"") or ""EXIT"" to quit."          
-       end-display.
-       accept inputVar1.
-       
-       IF inputVar1 = "ADD" THEN
-          display "What Numbers would you like to add? (4 digits)"
-          accept inputVar2
-          display "Choose a second number (4 digits)"
-          accept inputVar3
-          ADD inputVar2 TO solution
-          ADD inputVar3 TO solution
-          display inputVar2 " + " inputVar3 " = " solution
-       ELSE IF inputVar1 = "SUBTRACT" THEN
-           display "What is the number you would like to subtract "
-           "from? (4 digits)"
-           end-display 
-           accept inputVar2
-           display "Choose a number you would like to subtract (4 "
-           "digits)"
-           end-display 
-           accept inputVar3
-           ADD inputVar2 TO solution
-           SUBTRACT inputVar3 FROM solution
-           display inputVar2 " - " inputVar3 " = " solution
-       ELSE IF inputVar1 = "MULTIPLY" THEN
-           display "What Numbers would you like to multiply? (4 "
-           "digits)"
-           end-display 
-           accept inputVar2
-           display "Choose a number to multiply by (4 digits)"  
-           accept inputVar3
-           MULTIPLY inputVar2 BY inputVar3 GIVING solution
-           display inputVar2 " * " inputVar3 " = " solution
-       ELSE IF inputVar1 = "DIVIDE" THEN
-           display "What Numbers would you like to divide"
-           " from? (4 digits)"
-           accept inputVar2
-           display "Choose a number to divide by (4 digits)"
-           accept inputVar3
-           DIVIDE inputVar2 BY inputVar3 GIVING solution
-           display inputVar2 " / " inputVar3 " = " solution
-       ELSE IF inputVar1 = "EXPONENTIATE" THEN
-           display "What Numbers would you like as a base? (4 "
-           "digits)"
-           end-display 
-           accept inputVar2
-           display "Choose a power (4 digits)"
-           accept inputVar3
-           COMPUTE solution = inputVar2 ** inputVar3 
-           display inputVar2 " ^ " inputVar3 " = " solution
-       ELSE IF inputVar1 = "EXIT" THEN
-           ADD 1 TO loopOn
-       ELSE
-           display "Unrecognized Input."
-       end-if.
+       identification division.
+       program-id. calculator.
+
+       environment division.
+       input-output section.
+       file-control.
+           select historyFile assign to "CALCHIST.DAT"
+           organization is line sequential
+           file status is historyStatus.
+
+           select batchFlagFile assign to "CALCBATCH.CFG"
+           organization is line sequential
+           file status is batchFlagStatus.
+
+           select batchFile assign to "CALCBATCH.DAT"
+           organization is line sequential
+           file status is batchStatus.
+
+       data division.
+           file section.
+           FD historyFile.
+           01 historyRecord.
+               05 hist-operation PIC A(12).
+               05 hist-num1      PIC S9(4) SIGN LEADING SEPARATE.
+               05 hist-num2      PIC S9(4) SIGN LEADING SEPARATE.
+               05 hist-result    PIC S9(10) SIGN LEADING SEPARATE.
+
+           FD batchFlagFile.
+           01 batchFlagRecord PIC X(1).
+
+           FD batchFile.
+           01 batchRecord.
+               05 batch-operation PIC A(12).
+               05 batch-num1      PIC S9(4) SIGN LEADING SEPARATE.
+               05 batch-num2      PIC S9(4) SIGN LEADING SEPARATE.
+
+           WORKING-STORAGE SECTION.
+           01 inputVar1 PIC A(12).
+           01 inputVar2 Pic S9(4) SIGN LEADING SEPARATE.
+           01 inputVar3 Pic S9(4) SIGN LEADING SEPARATE.
+           01 loopOn    PIC 9(1) VALUE 0.
+           01 solution Pic S9(10) SIGN LEADING SEPARATE.
+           01 quotientVar Pic S9(4) SIGN LEADING SEPARATE.
+
+      *every completed operation appends one line to CALCHIST.DAT so
+      *past calculations survive between runs of the program
+           01 historyStatus PIC X(2).
+
+      *a CALCBATCH.CFG containing "Y" reads operations from
+      *CALCBATCH.DAT instead of prompting interactively - one line
+      *per operation, same operation name and two operands the
+      *interactive prompts ask for
+           01 batchFlagStatus PIC X(2).
+           01 batchStatus     PIC X(2).
+           01 batchMode PIC X(1) VALUE "N".
+               88 isBatchMode VALUE "Y".
+           01 batchEOF  PIC X(1) VALUE "N".
+               88 isBatchEOF VALUE "Y".
+
+       procedure division.
+       main-PARA.
+       perform load-batch-mode-PARA.
+       IF isBatchMode THEN
+          perform batch-loop-PARA
+       ELSE
+          perform loop-PARA until loopOn=1
+       END-IF.
+       STOP RUN.
+
+       load-batch-mode-PARA.
+       MOVE "N" TO batchMode.
+       OPEN INPUT batchFlagFile.
+       IF batchFlagStatus = "00" THEN
+          READ batchFlagFile INTO batchMode
+             AT END CONTINUE
+          END-READ
+          CLOSE batchFlagFile
+       END-IF.
+       MOVE FUNCTION UPPER-CASE (batchMode) TO batchMode.
+
+      *=================================================
+      *   BATCH MODE - read operations from CALCBATCH.DAT
+      *=================================================
+       batch-loop-PARA.
+       OPEN INPUT batchFile.
+       IF batchStatus NOT = "00" THEN
+          display "Batch mode is on but CALCBATCH.DAT was not found."
+       ELSE
+          MOVE "N" TO batchEOF
+          PERFORM UNTIL isBatchEOF
+             READ batchFile
+                AT END MOVE "Y" TO batchEOF
+                NOT AT END
+                   MOVE batch-operation TO inputVar1
+                   MOVE batch-num1 TO inputVar2
+                   MOVE batch-num2 TO inputVar3
+                   perform run-operation-PARA
+             END-READ
+          END-PERFORM
+          CLOSE batchFile
+       END-IF.
+
+      *picks the right operation paragraph for a batch record already
+      *carrying its operands, the same set of operations the
+      *interactive prompts below dispatch to
+       run-operation-PARA.
+       MOVE FUNCTION UPPER-CASE (inputVar1) TO inputVar1.
+       EVALUATE inputVar1
+       WHEN "ADD"
+          perform add-op-PARA
+       WHEN "SUBTRACT"
+          perform subtract-op-PARA
+       WHEN "MULTIPLY"
+          perform multiply-op-PARA
+       WHEN "DIVIDE"
+          perform divide-op-PARA
+       WHEN "EXPONENTIATE"
+          perform exponentiate-op-PARA
+       WHEN "MODULUS"
+          perform modulus-op-PARA
+       WHEN OTHER
+          display "Unrecognized batch operation: " inputVar1
+       END-EVALUATE.
+
+      *=================================================
+      *   INTERACTIVE MODE
+      *=================================================
+       loop-PARA.
+       MOVE 0 TO solution.
+       display "Hello, what would you like to do today?".
+       display "(Choose: ""ADD"",""SUBTRACT"",""DIVIDE"","
+       """MULTIPLY"",""EXPONENTIATE"",""MODULUS"") or ""EXIT"" to quit."
+       end-display.
+       accept inputVar1.
+
+       IF inputVar1 = "ADD" THEN
+          display "What Numbers would you like to add? (4 digits, "
+          "sign optional)"
+          end-display
+          accept inputVar2
+          display "Choose a second number (4 digits, sign optional)"
+          accept inputVar3
+          perform add-op-PARA
+       ELSE IF inputVar1 = "SUBTRACT" THEN
+           display "What is the number you would like to subtract "
+           "from? (4 digits, sign optional)"
+           end-display
+           accept inputVar2
+           display "Choose a number you would like to subtract (4 "
+           "digits, sign optional)"
+           end-display
+           accept inputVar3
+           perform subtract-op-PARA
+       ELSE IF inputVar1 = "MULTIPLY" THEN
+           display "What Numbers would you like to multiply? (4 "
+           "digits, sign optional)"
+           end-display
+           accept inputVar2
+           display "Choose a number to multiply by (4 digits, sign "
+           "optional)"
+           accept inputVar3
+           perform multiply-op-PARA
+       ELSE IF inputVar1 = "DIVIDE" THEN
+           display "What Numbers would you like to divide"
+           " from? (4 digits, sign optional)"
+           accept inputVar2
+           display "Choose a number to divide by (4 digits, sign "
+           "optional)"
+           accept inputVar3
+           perform divide-op-PARA
+       ELSE IF inputVar1 = "EXPONENTIATE" THEN
+           display "What Numbers would you like as a base? (4 "
+           "digits, sign optional)"
+           end-display
+           accept inputVar2
+           display "Choose a power (4 digits, sign optional)"
+           accept inputVar3
+           perform exponentiate-op-PARA
+       ELSE IF inputVar1 = "MODULUS" THEN
+           display "What Number would you like the remainder of? (4 "
+           "digits, sign optional)"
+           end-display
+           accept inputVar2
+           display "Choose a divisor (4 digits, sign optional)"
+           accept inputVar3
+           perform modulus-op-PARA
+       ELSE IF inputVar1 = "EXIT" THEN
+           ADD 1 TO loopOn
+       ELSE
+           display "Unrecognized Input."
+       end-if.
+
+      *=================================================
+      *   OPERATIONS
+      *=================================================
+       add-op-PARA.
+       MOVE 0 TO solution.
+       ADD inputVar2 TO solution.
+       ADD inputVar3 TO solution.
+       display inputVar2 " + " inputVar3 " = " solution.
+       MOVE "ADD" TO hist-operation.
+       perform log-history-PARA.
+
+       subtract-op-PARA.
+       MOVE 0 TO solution.
+       ADD inputVar2 TO solution.
+       SUBTRACT inputVar3 FROM solution.
+       display inputVar2 " - " inputVar3 " = " solution.
+       MOVE "SUBTRACT" TO hist-operation.
+       perform log-history-PARA.
+
+       multiply-op-PARA.
+       MULTIPLY inputVar2 BY inputVar3 GIVING solution.
+       display inputVar2 " * " inputVar3 " = " solution.
+       MOVE "MULTIPLY" TO hist-operation.
+       perform log-history-PARA.
+
+      *a zero divisor is rejected before DIVIDE ever runs, instead of
+      *letting it raise a size-error condition at run time
+       divide-op-PARA.
+       IF inputVar3 = 0 THEN
+          display "Cannot divide by zero."
+       ELSE
+          DIVIDE inputVar2 BY inputVar3 GIVING solution
+          display inputVar2 " / " inputVar3 " = " solution
+          MOVE "DIVIDE" TO hist-operation
+          perform log-history-PARA
+       END-IF.
+
+       exponentiate-op-PARA.
+       COMPUTE solution = inputVar2 ** inputVar3.
+       display inputVar2 " ^ " inputVar3 " = " solution.
+       MOVE "EXPONENTIATE" TO hist-operation.
+       perform log-history-PARA.
+
+      *same zero-divisor guard as DIVIDE, since MODULUS is a divide
+      *underneath
+       modulus-op-PARA.
+       IF inputVar3 = 0 THEN
+          display "Cannot divide by zero."
+       ELSE
+          DIVIDE inputVar2 BY inputVar3 GIVING quotientVar
+          REMAINDER solution
+          display inputVar2 " MOD " inputVar3 " = " solution
+          MOVE "MODULUS" TO hist-operation
+          perform log-history-PARA
+       END-IF.
+
+      *=================================================
+      *   PERSISTENT CALCULATION HISTORY
+      *=================================================
+       log-history-PARA.
+       MOVE inputVar2 TO hist-num1.
+       MOVE inputVar3 TO hist-num2.
+       MOVE solution TO hist-result.
+       OPEN EXTEND historyFile.
+       IF historyStatus = "35" OR historyStatus = "05" THEN
+          CLOSE historyFile
+          OPEN OUTPUT historyFile
+       END-IF.
+       WRITE historyRecord.
+       CLOSE historyFile.
