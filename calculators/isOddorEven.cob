@@ -1,23 +1,120 @@
-       identification division.
-       program-id. isOddorEven.
-       
-       data division.
-       WORKING-STORAGE SECTION.
-       01 inputVar  PIC 9(10).
-       01 result    PIC 9(1).
-       01 remain    PIC 9(1).
-       procedure division.
-       main-PARA.
-       display "Please enter an interger (10 Digits MAX)".
-       accept inputVar.
-       perform function-PARA.
-       
-       STOP RUN.
-       
-       function-PARA.
-       DIVIDE inputVar BY 2 GIVING result REMAINDER remain.
-       IF remain = 0 THEN
-       display "Interger is Even."
-       ELSE
-       display "Interger is Odd."
-       END-IF.
+       identification division.
+       program-id. isOddorEven.
+
+       environment division.
+       input-output section.
+       file-control.
+           select batchFlagFile assign to "ODDEVENBATCH.CFG"
+           organization is line sequential
+           file status is batchFlagStatus.
+
+           select batchFile assign to "ODDEVENBATCH.DAT"
+           organization is line sequential
+           file status is batchStatus.
+
+       data division.
+       file section.
+       FD batchFlagFile.
+       01 batchFlagRecord PIC X(1).
+
+       FD batchFile.
+       01 batchRecord PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+       01 inputVar  PIC 9(10).
+       01 result    PIC 9(1).
+       01 remain    PIC 9(1).
+
+      *a simple trial-division check, trying every divisor from 2 up
+      *to the number itself instead of just up to its square root -
+      *slower, but inputVar only ever holds a handful of digits so
+      *the extra iterations don't matter
+       01 divisorVar  PIC 9(10).
+       01 primeResult PIC 9(10).
+       01 primeRemain PIC 9(10).
+       01 isPrimeFlag PIC X(1) VALUE "Y".
+           88 numberIsPrime VALUE "Y".
+
+      *an ODDEVENBATCH.CFG containing "Y" reads its numbers from
+      *ODDEVENBATCH.DAT, one per line, instead of prompting for a
+      *single number interactively
+       01 batchFlagStatus PIC X(2).
+       01 batchStatus     PIC X(2).
+       01 batchMode PIC X(1) VALUE "N".
+           88 isBatchMode VALUE "Y".
+       01 batchEOF  PIC X(1) VALUE "N".
+           88 isBatchEOF VALUE "Y".
+
+       procedure division.
+       main-PARA.
+       perform load-batch-mode-PARA.
+       IF isBatchMode THEN
+          perform batch-loop-PARA
+       ELSE
+          display "Please enter an interger (10 Digits MAX)"
+          accept inputVar
+          perform function-PARA
+       END-IF.
+
+       STOP RUN.
+
+       load-batch-mode-PARA.
+       MOVE "N" TO batchMode.
+       OPEN INPUT batchFlagFile.
+       IF batchFlagStatus = "00" THEN
+          READ batchFlagFile INTO batchMode
+             AT END CONTINUE
+          END-READ
+          CLOSE batchFlagFile
+       END-IF.
+       MOVE FUNCTION UPPER-CASE (batchMode) TO batchMode.
+
+       batch-loop-PARA.
+       OPEN INPUT batchFile.
+       IF batchStatus NOT = "00" THEN
+          display
+          "Batch mode is on but ODDEVENBATCH.DAT was not found."
+       ELSE
+          MOVE "N" TO batchEOF
+          PERFORM UNTIL isBatchEOF
+             READ batchFile
+                AT END MOVE "Y" TO batchEOF
+                NOT AT END
+                   MOVE batchRecord TO inputVar
+                   perform function-PARA
+             END-READ
+          END-PERFORM
+          CLOSE batchFile
+       END-IF.
+
+       function-PARA.
+       DIVIDE inputVar BY 2 GIVING result REMAINDER remain.
+       IF remain = 0 THEN
+       display inputVar " Interger is Even."
+       ELSE
+       display inputVar " Interger is Odd."
+       END-IF.
+       perform prime-check-PARA.
+
+      *=================================================
+      *   PRIME / COMPOSITE CLASSIFICATION
+      *=================================================
+       prime-check-PARA.
+       MOVE "Y" TO isPrimeFlag.
+       IF inputVar < 2 THEN
+          MOVE "N" TO isPrimeFlag
+       ELSE
+          PERFORM VARYING divisorVar FROM 2 BY 1
+          UNTIL divisorVar >= inputVar OR NOT numberIsPrime
+             DIVIDE inputVar BY divisorVar GIVING primeResult
+             REMAINDER primeRemain
+             IF primeRemain = 0 THEN
+                MOVE "N" TO isPrimeFlag
+             END-IF
+          END-PERFORM
+       END-IF.
+       IF numberIsPrime THEN
+          display inputVar " Interger is Prime."
+       ELSE
+          display inputVar " Interger is Composite."
+       END-IF.
