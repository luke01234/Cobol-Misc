@@ -1,12 +1,39 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. testing.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 inputVar PIC X(20).
-           
-       PROCEDURE DIVISION.
-           DISPLAY "Please enter your name: "
-           ACCEPT inputVar.
-           DISPLAY "Welcome to Cobol " inputVar 
-       STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. testing.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT visitorFile ASSIGN TO "VISITORS.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS visitorStatus.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD visitorFile.
+           01 visitorRecord PIC X(20).
+
+           WORKING-STORAGE SECTION.
+           01 inputVar PIC X(20).
+           01 visitorStatus PIC X(2).
+
+       PROCEDURE DIVISION.
+      *a blank line (or just spaces) keeps re-prompting instead of
+      *welcoming an empty name
+           PERFORM UNTIL inputVar NOT = SPACES
+              DISPLAY "Please enter your name: "
+              ACCEPT inputVar
+           END-PERFORM.
+           DISPLAY "Welcome to Cobol " inputVar.
+           PERFORM log-visitor-PARA.
+       STOP RUN.
+
+       log-visitor-PARA.
+           MOVE inputVar TO visitorRecord.
+           OPEN EXTEND visitorFile.
+           IF visitorStatus = "35" OR visitorStatus = "05" THEN
+              CLOSE visitorFile
+              OPEN OUTPUT visitorFile
+           END-IF.
+           WRITE visitorRecord.
+           CLOSE visitorFile.
