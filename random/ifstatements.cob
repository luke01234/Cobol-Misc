@@ -1,25 +1,37 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ifstatements.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 VAR01 PIC 9(3).
-           01 VAR02 PIC X(5) VALUE "False".
-           01 VAR03 PIC 9(3).
-           01 VAR04 PIC A(4).
-       
-       PROCEDURE DIVISION.
-           A000-FIRST-PARA.
-           MOVE 100 TO VAR01.
-           MOVE 900 TO VAR03.
-           MOVE "True" TO VAR04.
-
-           IF VAR03 > VAR01 THEN
-              DISPLAY VAR04
-              
-           
-           ELSE
-              DISPLAY VAR02
-           END-IF.
-
-       STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ifstatements.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 VAR01 PIC 9(3).
+           01 VAR02 PIC X(5) VALUE "False".
+           01 VAR03 PIC 9(3).
+           01 VAR04 PIC A(4).
+           01 inRangeFlag PIC X(1).
+           01 exclusiveLowBound PIC 9(3).
+
+       PROCEDURE DIVISION.
+           A000-FIRST-PARA.
+           MOVE 100 TO VAR01.
+           MOVE 900 TO VAR03.
+           MOVE "True" TO VAR04.
+
+      *VAR03 > VAR01 is the same thing as VAR03 falling in the range
+      *(VAR01, 999] - routed through the shared range-validator
+      *subprogram instead of comparing inline. rangevalidator's own
+      *bounds check is inclusive on both ends, so VAR01 itself has to
+      *be bumped up by one before the call to keep the lower bound
+      *exclusive, matching the ">" this replaces
+           COMPUTE exclusiveLowBound = VAR01 + 1.
+           CALL "rangevalidator" USING VAR03 exclusiveLowBound 999
+              inRangeFlag.
+
+           IF inRangeFlag = "Y" THEN
+              DISPLAY VAR04
+
+
+           ELSE
+              DISPLAY VAR02
+           END-IF.
+
+       STOP RUN.
