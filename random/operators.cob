@@ -1,39 +1,73 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ifstatements.
-       
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 VAR01 PIC 9(3).
-           01 VAR02 PIC 9(5) VALUE 200.
-           01 VAR03 PIC 9(3).
-           01 VAR04 PIC 9(4) VALUE 100.
-       
-       PROCEDURE DIVISION.
-           A000-FIRST-PARA.
-           MOVE 100 TO VAR01.
-           MOVE 900 TO VAR03.
-           display 
-           "VARS are: "
-           VAR01" "
-           VAR02" "
-           VAR03" "
-           VAR04" "
-           end-display
-
-           IF VAR03 > VAR01 THEN
-              DISPLAY "First if"
-              
-           
-           ELSE
-              DISPLAY "First else"
-           END-IF.
-
-           IF VAR01 <> VAR04 THEN
-              DISPLAY "Second if"
-           END-IF
-           
-           IF VAR03 > VAR04 THEN
-              ADD 800 TO VAR04
-              DISPLAY "Var4 is " VAR04
-
-       STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ifstatements.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT totalsFile ASSIGN TO "OPERATORTOTALS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS totalsStatus.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD totalsFile.
+           01 totalsRecord PIC 9(4).
+
+           WORKING-STORAGE SECTION.
+           01 VAR01 PIC 9(3).
+           01 VAR02 PIC 9(5) VALUE 200.
+           01 VAR03 PIC 9(3).
+           01 VAR04 PIC 9(4) VALUE 100.
+           01 totalsStatus PIC X(2).
+
+       PROCEDURE DIVISION.
+           A000-FIRST-PARA.
+           MOVE 100 TO VAR01.
+           MOVE 900 TO VAR03.
+      *VAR04 normally starts at 100 every run - loading a previous
+      *run's saved value here instead makes the running total in this
+      *program actually run across runs
+           PERFORM LOAD-TOTAL-PARA.
+           display
+           "VARS are: "
+           VAR01" "
+           VAR02" "
+           VAR03" "
+           VAR04" "
+           end-display
+
+           IF VAR03 > VAR01 THEN
+              DISPLAY "First if"
+
+
+           ELSE
+              DISPLAY "First else"
+           END-IF.
+
+           IF VAR01 <> VAR04 THEN
+              DISPLAY "Second if"
+           END-IF
+
+           IF VAR03 > VAR04 THEN
+              ADD 800 TO VAR04
+              DISPLAY "Var4 is " VAR04
+           END-IF.
+
+           PERFORM SAVE-TOTAL-PARA.
+       STOP RUN.
+
+       LOAD-TOTAL-PARA.
+           OPEN INPUT totalsFile.
+           IF totalsStatus = "00" THEN
+              READ totalsFile
+                 AT END CONTINUE
+                 NOT AT END MOVE totalsRecord TO VAR04
+              END-READ
+              CLOSE totalsFile
+           END-IF.
+
+       SAVE-TOTAL-PARA.
+           MOVE VAR04 TO totalsRecord.
+           OPEN OUTPUT totalsFile.
+           WRITE totalsRecord.
+           CLOSE totalsFile.
