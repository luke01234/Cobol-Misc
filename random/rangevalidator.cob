@@ -0,0 +1,20 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rangevalidator.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LI-VALUE    PIC 9(3).
+       01 LI-LOW      PIC 9(3).
+       01 LI-HIGH     PIC 9(3).
+       01 LI-IN-RANGE PIC X(1).
+
+       PROCEDURE DIVISION USING LI-VALUE LI-LOW LI-HIGH LI-IN-RANGE.
+      *a reusable inclusive-bounds check, factored out of
+      *ifstatements.cob's own comparison so other programs can share it
+       IF LI-VALUE >= LI-LOW AND LI-VALUE <= LI-HIGH THEN
+          MOVE "Y" TO LI-IN-RANGE
+       ELSE
+          MOVE "N" TO LI-IN-RANGE
+       END-IF.
+
+       END PROGRAM rangevalidator.
