@@ -5,13 +5,15 @@
        WORKING-STORAGE SECTION.
        01 cycleNum     PIC 9(2) VALUE 0.
        01 totalCycles  PIC 9(2).
-       
-       
+       01 cycleSum     PIC 9(4) VALUE 0.
+
+
        procedure division.
        main-PARA.
        display "Enter number of cycles:"
        accept totalCycles.
-       CALL "subfunc" USING cycleNum totalCycles.
+       CALL "subfunc" USING cycleNum totalCycles cycleSum.
+       display "Sum of cycle numbers: " cycleSum.
        STOP RUN.
 
        END PROGRAM recurstiontest.
@@ -20,14 +22,31 @@
        program-id. subfunc RECURSIVE.
 
        data division.
+       WORKING-STORAGE SECTION.
+       01  maxDepth    PIC 9(2) VALUE 50.
+
+       LOCAL-STORAGE SECTION.
+       01  myLevel     PIC 9(2).
+
        LINKAGE SECTION.
        01  cycleNum    PIC 9(2).
        01  totalCycles PIC 9(2).
-       procedure division USING cycleNum totalCycles.
+       01  cycleSum    PIC 9(4).
+       procedure division USING cycleNum totalCycles cycleSum.
+      *cycleNum is passed BY REFERENCE all the way down, so every
+      *activation on the call stack shares the same storage cell -
+      *saving this activation's own value off to myLevel before the
+      *recursive call mutates it further down is what lets the add
+      *below fold in each level's own number on the way back up,
+      *instead of the same final unwound value every time
+       MOVE cycleNum TO myLevel.
        display cycleNum.
-       IF cycleNum < totalCycles THEN
+       IF cycleNum >= maxDepth THEN
+       display "Recursion depth cap of " maxDepth " reached."
+       ELSE IF cycleNum < totalCycles THEN
        ADD 1 to cycleNum
-       CALL "subfunc" USING cycleNum totalCycles
+       CALL "subfunc" USING cycleNum totalCycles cycleSum
        END-IF.
+       ADD myLevel TO cycleSum.
 
        END PROGRAM subfunc.
\ No newline at end of file
