@@ -3,13 +3,13 @@
 
        data division.
        working-storage section.
-       01  VAR01   PIC 9(10).
+       01  VAR01   PIC 9(10) VALUE 5.
 
 
 
        procedure division.
        main-PARA.
-       call "recc" using VAR01 returning VAR01.
+       call "recc" using VAR01.
        display VAR01.
        STOP RUN.
 
@@ -25,5 +25,8 @@
        01  var2  PIC 9(10).
 
        procedure division using var2 returning var2.
-       MOVE 10000 TO var2.
+      *var2 used to get thrown away and replaced with a hardcoded
+      *10000 regardless of what was passed in - now the input operand
+      *actually drives the result
+       MULTIPLY var2 BY 2 GIVING var2.
        end program recc.
\ No newline at end of file
