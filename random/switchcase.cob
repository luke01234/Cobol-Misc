@@ -5,22 +5,25 @@
        WORKING-STORAGE SECTION.
        01 num    PIC 9(3).
 
+      *a data-driven lookup replacing the old EVALUATE chain - each
+      *name lines up with its num value (0-4) by position in the table
+       01 numNamesText.
+           05 FILLER PIC X(10) VALUE "zero".
+           05 FILLER PIC X(10) VALUE "one".
+           05 FILLER PIC X(10) VALUE "two".
+           05 FILLER PIC X(10) VALUE "three".
+           05 FILLER PIC X(10) VALUE "four".
+       01 numNames REDEFINES numNamesText.
+           05 numName PIC X(10) OCCURS 5 TIMES.
+
        procedure division.
        main-PARA.
        PERFORM varying num from 0 by 1 until num > 6
-       EVALUATE num
-       when 0
-       display "num is zero."
-       when 1
-       display "num is one."
-       when 2 
-       display "num is two."
-       when 3 
-       display "num is three."
-       when 4
-       display "num is four."
-       when other
-       display "num is over four."
-       END-EVALUATE
+       IF num <= 4 THEN
+          display "num is "
+             FUNCTION TRIM(numName(num + 1)) "."
+       ELSE
+          display "num is over four."
+       END-IF
        END-PERFORM.
        STOP RUN.
\ No newline at end of file
