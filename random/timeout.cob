@@ -1,24 +1,57 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. timout.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT configFile ASSIGN TO "TIMEOUT.CFG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CONFIG-FILE-STATUS.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD configFile.
+           01  WS-CONFIG-RECORD.
+               05  WS-CFG-SCALE   PIC 9(3).
+               05  WS-CFG-WINDOW  PIC 9(3).
+
        WORKING-STORAGE SECTION.
        01  WS-INP         PIC 9(3).
 
        01  WS-PRE-TIME    PIC 9(16).
-       
+
        01  WS-POST-TIME   PIC 9(16).
 
        01  WS-TIME-DIF    pic 9(3).
 
+       01  WS-CONFIG-FILE-STATUS  PIC X(2)  VALUE SPACES.
+       01  WS-TIMEOUT-SCALE       PIC 9(3)  VALUE 3.
+       01  WS-TIMEOUT-WINDOW      PIC 9(3)  VALUE 1.
+
        PROCEDURE DIVISION.
        MAIN-PARA.
-       SET ENVIRONMENT 'COB_TIMEOUT_SCALE' TO '3'.
+       PERFORM LOAD-TIMEOUT-CONFIG-PARA.
+       SET ENVIRONMENT 'COB_TIMEOUT_SCALE' TO WS-TIMEOUT-SCALE.
        MOVE FUNCTION CURRENT-DATE TO WS-PRE-TIME.
-       ACCEPT WS-INP TIME-OUT AFTER 1. 
+       ACCEPT WS-INP TIME-OUT AFTER WS-TIMEOUT-WINDOW.
        MOVE FUNCTION CURRENT-DATE TO WS-POST-TIME.
        COMPUTE WS-TIME-DIF = WS-POST-TIME - WS-PRE-TIME.
        COMPUTE WS-INP = WS-INP + 7.
        DISPLAY "answer is " AT 0101 WS-INP AT 0111.
        DISPLAY WS-TIME-DIF AT 0201.
-       STOP RUN.
\ No newline at end of file
+       STOP RUN.
+
+       LOAD-TIMEOUT-CONFIG-PARA.
+      *optional TIMEOUT.CFG holds a zero-padded scale/window pair,
+      *same convention as BOARDSIZE.CFG in the Tetris program - without
+      *it the scale/window default back to the original hardcoded 3/1
+       OPEN INPUT configFile.
+       IF WS-CONFIG-FILE-STATUS = "00" THEN
+          READ configFile
+             AT END CONTINUE
+             NOT AT END
+                MOVE WS-CFG-SCALE TO WS-TIMEOUT-SCALE
+                MOVE WS-CFG-WINDOW TO WS-TIMEOUT-WINDOW
+          END-READ
+          CLOSE configFile
+       END-IF.
\ No newline at end of file
