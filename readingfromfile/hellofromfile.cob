@@ -1,31 +1,92 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. hellofromfile.
-       
+
        ENVIRONMENT DIVISION.
           INPUT-OUTPUT SECTION.
              FILE-CONTROL.
              SELECT inpFile ASSIGN TO 'hello.txt'
-             ORGANIZATION IS LINE SEQUENTIAL.            
-       
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-INP-STATUS.
+
+             SELECT writebackFlagFile ASSIGN TO 'WRITEBACK.CFG'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-WB-FLAG-STATUS.
+
+             SELECT outFile ASSIGN TO 'HELLOOUT.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-OUT-STATUS.
+
        DATA DIVISION.
           FILE SECTION.
           FD inpFile.
           01 inpFile-FILE.
-             05 chars  PIC X(40).
-       
+             05 REC-ID    PIC X(10).
+             05 REC-TEXT  PIC X(30).
+
+          FD writebackFlagFile.
+          01 WB-FLAG-RECORD PIC X(1).
+
+          FD outFile.
+          01 outFile-FILE.
+             05 OUT-REC-ID    PIC X(10).
+             05 OUT-REC-TEXT  PIC X(30).
+
           WORKING-STORAGE SECTION.
           01 WS-STRING.
-             05 WS-TEXT PIC X(40).
-          01 WS-EOF PIC A(3). 
-       
+             05 WS-REC-ID    PIC X(10).
+             05 WS-REC-TEXT  PIC X(30).
+          01 WS-EOF PIC A(3).
+
+          01 WS-INP-STATUS     PIC X(2) VALUE SPACES.
+          01 WS-WB-FLAG-STATUS PIC X(2) VALUE SPACES.
+          01 WS-OUT-STATUS     PIC X(2) VALUE SPACES.
+          01 WS-OUTPUT-MODE PIC X(1) VALUE "N".
+             88 WS-IS-OUTPUT-MODE VALUE "Y".
+
        PROCEDURE DIVISION.
+       MAIN-PARA.
+       PERFORM LOAD-OUTPUT-MODE-PARA.
        OPEN INPUT inpFile.
+       IF WS-INP-STATUS NOT = "00" THEN
+          DISPLAY "Unable to open hello.txt, file status " WS-INP-STATUS
+       ELSE
+          IF WS-IS-OUTPUT-MODE THEN
+             OPEN OUTPUT outFile
+          END-IF
           PERFORM UNTIL WS-EOF='END'
              READ inpFile INTO WS-STRING
                 AT END MOVE 'END' TO WS-EOF
-                NOT AT END DISPLAY WS-STRING 
+                NOT AT END
+                   DISPLAY WS-STRING
+                   PERFORM OUTPUT-RECORD-PARA
              END-READ
-          END-PERFORM.
-       CLOSE inpFile.
-       
-       STOP RUN.
\ No newline at end of file
+          END-PERFORM
+          IF WS-IS-OUTPUT-MODE THEN
+             CLOSE outFile
+          END-IF
+          CLOSE inpFile
+       END-IF.
+
+       STOP RUN.
+
+       LOAD-OUTPUT-MODE-PARA.
+      *optional WRITEBACK.CFG "Y" copies each record read out to
+      *HELLOOUT.TXT, same optional-config-file convention used
+      *throughout the repo; without it the program only displays, as
+      *it always did
+       MOVE "N" TO WS-OUTPUT-MODE.
+       OPEN INPUT writebackFlagFile.
+       IF WS-WB-FLAG-STATUS = "00" THEN
+          READ writebackFlagFile INTO WS-OUTPUT-MODE
+             AT END CONTINUE
+          END-READ
+          CLOSE writebackFlagFile
+       END-IF.
+       MOVE FUNCTION UPPER-CASE (WS-OUTPUT-MODE) TO WS-OUTPUT-MODE.
+
+       OUTPUT-RECORD-PARA.
+       IF WS-IS-OUTPUT-MODE THEN
+          MOVE WS-REC-ID TO OUT-REC-ID
+          MOVE WS-REC-TEXT TO OUT-REC-TEXT
+          WRITE outFile-FILE
+       END-IF.
